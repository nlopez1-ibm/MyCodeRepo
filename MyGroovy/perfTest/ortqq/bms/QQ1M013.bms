@@ -0,0 +1,47 @@
+QQ1M013 DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               TERM=3270,                                             X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*---------------------------------------------------------------*
+*   QQ1M13A - CQQ1A131 SERVER-INIT STATUS SCREEN                 *
+*   Shows reference_id, server_timestamp and dialect_cd instead  *
+*   of the old unformatted SEND TEXT blob.                       *
+*---------------------------------------------------------------*
+QQ1M13A  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+         DFHMDF POS=(1,1),                                            X
+               LENGTH=19,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CQQ1A131 SERVER INIT'
+PROGID   DFHMDF POS=(2,1),                                            X
+               LENGTH=8,                                              X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='REFERENCE ID: '
+REFID    DFHMDF POS=(3,15),                                           X
+               LENGTH=15,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='TIMESTAMP:    '
+TS       DFHMDF POS=(4,15),                                           X
+               LENGTH=26,                                             X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(5,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT,NORM),                                     X
+               INITIAL='DIALECT CODE: '
+DIAL     DFHMDF POS=(5,15),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(PROT,NORM)
+         DFHMDF POS=(24,1),                                           X
+               LENGTH=1,                                              X
+               ATTRB=(ASKIP,DRK)
+         DFHMSD TYPE=FINAL
