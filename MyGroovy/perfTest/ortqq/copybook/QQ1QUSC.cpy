@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------*
+      *    QQ1QUSC - IQQ1A031 IN-FLIGHT REQUEST COUNTER RECORD           *
+      *    Shape of the single item held on CICS TS queue QQ1INFLT.     *
+      *    CQQ1A121 increments this before calling IQQ1A031 and         *
+      *    decrements it on return; SERVER_TERMINATION polls it (see    *
+      *    PARA-QUIESCE-DRAIN) so it does not complete out from under   *
+      *    another task's in-progress dynamic-string request. The       *
+      *    counter is process-wide (TS queue, not task-local storage)   *
+      *    because separate CICS tasks each run this same transaction   *
+      *    chain concurrently.                                          *
+      *----------------------------------------------------------------*
+       01  QQ1QUSC-RECORD.
+           05  QUSC-INFLIGHT-COUNT         PIC 9(5).
+           05  QUSC-LAST-REFERENCE-ID      PIC X(15).
+           05  QUSC-LAST-SERVER-TIMESTAMP  PIC X(26).
