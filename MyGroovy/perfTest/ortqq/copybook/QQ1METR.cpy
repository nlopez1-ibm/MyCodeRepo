@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    QQ1METR - PER-CALL PERFORMANCE TRENDING RECORD              *
+      *    VSAM KSDS keyed by run reference_id + program-id. One      *
+      *    record is written per CALL hop per QQ1C0021 run (see       *
+      *    QQ1MTRC for how the timings are collected).                 *
+      *----------------------------------------------------------------*
+       01  QQ1METRIC-RECORD.
+           05  MET-KEY.
+               10  MET-RUN-REFERENCE-ID    PIC X(15).
+               10  MET-PROGRAM-ID          PIC X(8).
+           05  MET-CALL-COUNT              PIC 9(5).
+           05  MET-ELAPSED-TICKS           PIC S9(15).
+           05  MET-CPU-TICKS               PIC S9(15).
