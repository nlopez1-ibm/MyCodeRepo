@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    QQ1MSGT - MESSAGE-TEXT / DIALECT LOOKUP RECORD               *
+      *    VSAM KSDS keyed by resource_name + dialect_code +            *
+      *    sequence_num. MSG-TEXT carries up to 15 substitution         *
+      *    markers %1 .. %15, replaced from imp_g_parameter             *
+      *    parameter_value occurrences.                                *
+      *----------------------------------------------------------------*
+       01  QQ1MSGT-RECORD.
+           05  MSGT-KEY.
+               10  MSGT-RESOURCE-NAME      PIC X(8).
+               10  MSGT-DIALECT-CODE       PIC X(1).
+               10  MSGT-SEQUENCE-NUM       PIC 9(4).
+           05  MSGT-TEXT                   PIC X(120).
