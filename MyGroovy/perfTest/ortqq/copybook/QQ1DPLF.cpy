@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *    QQ1DPLF - DISTRIBUTED-PROGRAM-LINK CONTEXT FLAG              *
+      *    Set by QQ1C0021 (EIBCALEN > 0 identifies the QQ1B0012 EXCI  *
+      *    batch driver - see req012 - as opposed to a terminal-       *
+      *    initiated or QQ1W0021 channel-only LINK) and carried down   *
+      *    to CQQ1A121 so it can skip EXEC CICS SYNCPOINT ROLLBACK     *
+      *    when running under the client's unit of work, where CICS   *
+      *    prohibits SYNCPOINT in the DPL server program (req020).    *
+      *----------------------------------------------------------------*
+       01  WS-DPL-CONTEXT-FLAG             PIC X(1).
+           88  DPL-CONTEXT-ACTIVE                  VALUE 'Y'.
