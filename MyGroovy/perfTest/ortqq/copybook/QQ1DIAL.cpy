@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    QQ1DIAL - imp_dialect iqq1_component WORK VIEW               *
+      *    Carries the active dialect_cd (resolved by QQ1C0021 from     *
+      *    the QQ1DIALT dialect-configuration file) down to             *
+      *    IQQ1A031's message-text lookup.                              *
+      *----------------------------------------------------------------*
+       01  IMP-DIALECT-IQQ1-COMPONENT.
+           05  DIALECT-CD                  PIC X(1).
