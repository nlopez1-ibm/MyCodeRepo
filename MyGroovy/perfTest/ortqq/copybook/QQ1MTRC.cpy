@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *    QQ1MTRC - PER-CALL-HOP TIMING TRACE                         *
+      *    Carries elapsed and CPU ticks (from EXEC CICS ASKTIME and   *
+      *    EXEC CICS INQUIRE TASK CPUTIME, taken by the immediate      *
+      *    caller around each CALL) back up to QQ1C0021 so it can      *
+      *    persist one QQ1METR record per hop per run. A hop called    *
+      *    more than once in a run (CQQ1A130/CQQ1A131's mutual loop)   *
+      *    accumulates into the same slot - MTR-CALL-COUNT records     *
+      *    how many invocations that total covers.                    *
+      *----------------------------------------------------------------*
+       01  WS-METRICS-TRACE.
+           05  WS-METRICS-ENTRY OCCURS 4 TIMES.
+      *        1 = CQQ1A121   2 = CQQ1A131   3 = CQQ1A130
+      *        4 = IQQ1A031
+               10  MTR-PROGRAM-ID          PIC X(8).
+               10  MTR-CALL-COUNT          PIC 9(5)    COMP-3.
+               10  MTR-ELAPSED-TICKS       PIC S9(15)  COMP-3.
+               10  MTR-CPU-TICKS           PIC S9(15)  COMP-3.
+               10  MTR-CALLED-FLAG         PIC X(1).
+                   88  MTR-CALLED                      VALUE 'Y'.
