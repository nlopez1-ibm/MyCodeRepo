@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *    QB5ESEC1 - TRANSACTION SECURITY WORK VIEW                   *
+      *    Authorization check block shared by CICS transactions that  *
+      *    need to verify the signed-on user before running.           *
+      *----------------------------------------------------------------*
+       01  QB5ESEC1-SECURITY-BLOCK.
+           05  QB5-USERID                  PIC X(8).
+           05  QB5-RESOURCE-NAME           PIC X(8).
+           05  QB5-RESOURCE-CLASS          PIC X(8)  VALUE 'TCICSTRN'.
+           05  QB5-AUTH-RETURN-CODE        PIC S9(8) COMP.
+           05  QB5-AUTH-RESP2              PIC S9(8) COMP.
+           05  QB5-AUTH-FLAG               PIC X(1).
+               88  QB5-AUTHORIZED                  VALUE 'Y'.
+               88  QB5-NOT-AUTHORIZED              VALUE 'N'.
