@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *    QQ1DSD - iqq1_dynamic_string_detail ENTITY VIEW              *
+      *    Import/export block used by IQQ1A031 DYNAMIC_STR_PREPARE_S. *
+      *----------------------------------------------------------------*
+       01  IQQ1-DYNAMIC-STRING-DETAIL.
+           05  DSD-RESOURCE-NAME           PIC X(8).
+           05  DSD-SEQUENCE-NUM            PIC 9(4).
+           05  DSD-DIALECT-CODE            PIC X(1).
+           05  DSD-RESULT-TEXT             PIC X(120).
+           05  DSD-RESULT-FOUND-FLAG       PIC X(1).
+               88  DSD-MESSAGE-FOUND               VALUE 'Y'.
+               88  DSD-MESSAGE-NOT-FOUND           VALUE 'N'.
+       01  IMP-GROUP-PARAMETERS.
+           05  IMP-G-PARAMETER OCCURS 15 TIMES
+                               INDEXED BY DSD-PARM-IDX.
+               10  PARAMETER-VALUE         PIC X(20).
