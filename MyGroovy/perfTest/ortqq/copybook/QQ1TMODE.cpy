@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *    QQ1TMODE - PERF-TEST MODE CONTROL RECORD                     *
+      *    VSAM KSDS keyed by mode_key. QQ1C0021 reads the TESTMODE     *
+      *    entry at the start of every run instead of relying on a      *
+      *    hardcoded ABEND, so automated regression checks can flip     *
+      *    this on to get a clean, scriptable pass/fail result with     *
+      *    no code change or redeploy. The same entry also carries a    *
+      *    start-of-day ABCODE override (req024) so different abend     *
+      *    scenarios can be driven through QQ1C0021 without a           *
+      *    recompile; SPACES leaves the '999' default in place.         *
+      *----------------------------------------------------------------*
+       01  QQ1TMODE-RECORD.
+           05  TMD-MODE-KEY                PIC X(8).
+           05  TMD-TEST-MODE-FLAG          PIC X(1).
+               88  TMD-TEST-MODE-ON                    VALUE 'Y'.
+           05  TMD-ABEND-CODE              PIC X(4).
