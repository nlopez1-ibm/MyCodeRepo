@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *    QQ1ERR - imp_error iqq1_component WORK VIEW                 *
+      *    Shared error/diagnostic block passed between the QQ1C0021   *
+      *    perf-test chain programs.                                  *
+      *----------------------------------------------------------------*
+       01  IMP-ERROR-IQQ1-COMPONENT.
+           05  ERR-SEVERITY-CODE           PIC X(1).
+               88  ERR-SEV-INFO                    VALUE '0'.
+               88  ERR-SEV-WARNING                 VALUE '1'.
+               88  ERR-SEV-ERROR                   VALUE '2'.
+               88  ERR-SEV-SEVERE                   VALUE '3'.
+           05  ERR-ROLLBACK-INDICATOR      PIC X(1).
+               88  ERR-ROLLBACK-REQUIRED           VALUE 'Y'.
+           05  ERR-ORIGIN-SERVID            PIC X(8).
+           05  ERR-CONTEXT-STRING           PIC X(60).
+           05  ERR-RETURN-CODE              PIC S9(4) COMP.
