@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    QQ1SRVD - exp_reference iqq1_server_data WORK VIEW          *
+      *    Exported by CQQ1A131_SERVER_INIT and carried back up the    *
+      *    QQ1C0021 / CQQ1A121 / CQQ1A131 call chain.                  *
+      *----------------------------------------------------------------*
+       01  EXP-REFERENCE-IQQ1-SERVER-DATA.
+           05  SRVD-SERVER-DATE            PIC X(10).
+           05  SRVD-SERVER-TIME            PIC X(8).
+           05  SRVD-REFERENCE-ID           PIC X(15).
+           05  SRVD-SERVER-TIMESTAMP       PIC X(26).
