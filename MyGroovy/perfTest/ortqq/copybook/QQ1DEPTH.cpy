@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------*
+      *    QQ1DEPTH - CALL-NESTING DEPTH GUARD                          *
+      *    Carried between CQQ1A131 and CQQ1A130 to stop the two       *
+      *    programs' mutual CALLs from running away if either one's    *
+      *    exit logic ever misbehaves.                                  *
+      *----------------------------------------------------------------*
+       01  WS-CALL-NESTING.
+           05  CALL-DEPTH-COUNTER          PIC 9(4).
+           05  CALL-DEPTH-LIMIT            PIC 9(4) VALUE 10.
+           05  CALL-DEPTH-TRIPPED-FLAG     PIC X(1).
+               88  CALL-DEPTH-TRIPPED              VALUE 'Y'.
