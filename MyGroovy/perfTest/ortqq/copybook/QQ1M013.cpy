@@ -0,0 +1,39 @@
+      *----------------------------------------------------------------*
+      *    QQ1M013 - SYMBOLIC MAP FOR MAPSET QQ1M013, MAP QQ1M13A       *
+      *    Generated-style output of BMS genmap for bms/QQ1M013.bms.   *
+      *    CQQ1A131 SEND MAPs QQ1M13AO to show reference_id,           *
+      *    server_timestamp and dialect_cd on the server-init screen.  *
+      *----------------------------------------------------------------*
+       01  QQ1M13AI.
+           02  FILLER                  PIC X(12).
+           02  PROGIDL                 COMP PIC S9(4).
+           02  PROGIDF                 PIC X.
+           02  FILLER REDEFINES PROGIDF.
+               03  PROGIDA             PIC X.
+           02  PROGIDI                 PIC X(8).
+           02  REFIDL                  COMP PIC S9(4).
+           02  REFIDF                  PIC X.
+           02  FILLER REDEFINES REFIDF.
+               03  REFIDA              PIC X.
+           02  REFIDI                  PIC X(15).
+           02  TSL                     COMP PIC S9(4).
+           02  TSF                     PIC X.
+           02  FILLER REDEFINES TSF.
+               03  TSA                 PIC X.
+           02  TSI                     PIC X(26).
+           02  DIALL                   COMP PIC S9(4).
+           02  DIALF                   PIC X.
+           02  FILLER REDEFINES DIALF.
+               03  DIALA               PIC X.
+           02  DIALI                   PIC X(1).
+
+       01  QQ1M13AO REDEFINES QQ1M13AI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(3).
+           02  PROGIDO                 PIC X(8).
+           02  FILLER                  PIC X(3).
+           02  REFIDO                  PIC X(15).
+           02  FILLER                  PIC X(3).
+           02  TSO                     PIC X(26).
+           02  FILLER                  PIC X(3).
+           02  DIALO                   PIC X(1).
