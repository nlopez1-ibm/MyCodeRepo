@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    QQ1CHAIN - CALL-CHAIN TRACE                                  *
+      *    Carries the IEF-RUNTIME-PARM1 exit flag observed from each  *
+      *    step of the QQ1C0021 -> CQQ1A121 -> CQQ1A131 -> CQQ1A130 ->  *
+      *    IQQ1A031 chain back up to QQ1C0021 for the audit trail.      *
+      *----------------------------------------------------------------*
+       01  WS-CHAIN-TRACE.
+           05  CHAIN-FLAG-CQQ1A121         PIC X(1).
+           05  CHAIN-FLAG-CQQ1A131         PIC X(1).
+           05  CHAIN-FLAG-CQQ1A130         PIC X(1).
+           05  CHAIN-FLAG-IQQ1A031         PIC X(1).
+           05  CHAIN-DQQM-EXECUTED-FLAG    PIC X(1).
+               88  CHAIN-DQQM-EXECUTED             VALUE 'Y'.
