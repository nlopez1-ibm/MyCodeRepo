@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      *    QQ1DIALT - DIALECT CONFIGURATION RECORD                      *
+      *    VSAM KSDS keyed by dialect_cd. CQQ1A121 scans this file for  *
+      *    the active entry instead of relying on a hardcoded literal,  *
+      *    so a new dialect_code can be enabled for testing by adding   *
+      *    a record here, with no change to CQQ1A121 or IQQ1A031.       *
+      *----------------------------------------------------------------*
+       01  QQ1DIALT-RECORD.
+           05  DLT-DIALECT-CD              PIC X(1).
+           05  DLT-DESCRIPTION             PIC X(30).
+           05  DLT-ACTIVE-FLAG             PIC X(1).
+               88  DLT-ACTIVE                          VALUE 'Y'.
