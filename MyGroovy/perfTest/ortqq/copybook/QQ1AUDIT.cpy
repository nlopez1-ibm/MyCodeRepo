@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------*
+      *    QQ1AUDIT - TRANSACTION AUDIT TRAIL RECORD                    *
+      *    VSAM KSDS keyed by reference_id + timestamp. One record is  *
+      *    written per QQ1C0021 run.                                    *
+      *----------------------------------------------------------------*
+       01  QQ1AUDIT-RECORD.
+           05  AUD-KEY.
+               10  AUD-REFERENCE-ID        PIC X(15).
+               10  AUD-TIMESTAMP           PIC X(26).
+           05  AUD-ABCODE                  PIC X(4).
+           05  AUD-CHAIN-TRACE.
+               10  AUD-FLAG-CQQ1A121       PIC X(1).
+               10  AUD-FLAG-CQQ1A131       PIC X(1).
+               10  AUD-FLAG-CQQ1A130       PIC X(1).
+               10  AUD-FLAG-IQQ1A031       PIC X(1).
+           05  AUD-DQQM-EXECUTED-FLAG      PIC X(1).
