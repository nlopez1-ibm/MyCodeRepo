@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      *    QQ1MQEV - PERF-TEST COMPLETION EVENT MESSAGE BODY            *
+      *    Put to the completion queue by QQ1C0021's                    *
+      *    000013-PUT-MQ-COMPLETION-EVENT paragraph on every run, so    *
+      *    downstream monitoring dashboards see runs in near-real       *
+      *    time instead of polling CICS.                                *
+      *----------------------------------------------------------------*
+       01  QQ1MQEV-RECORD.
+           05  MQEV-REFERENCE-ID           PIC X(15).
+           05  MQEV-RUN-TIMESTAMP          PIC X(26).
+           05  MQEV-ABCODE                 PIC X(4).
+           05  MQEV-STATUS                 PIC X(1).
+               88  MQEV-STATUS-NORMAL                  VALUE 'N'.
+               88  MQEV-STATUS-ABEND                   VALUE 'A'.
