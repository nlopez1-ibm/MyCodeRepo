@@ -0,0 +1,7 @@
+//QQ1B011J JOB (ACCTNO),'ORTQQ RECON',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* QQ1B0011J - SAMPLE SUBMISSION FOR THE QQ1B0011 PROC.            *
+//*----------------------------------------------------------------*
+//RUN      EXEC QQ1B0011
+//
