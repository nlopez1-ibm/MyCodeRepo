@@ -0,0 +1,9 @@
+//QQ1PERFJ JOB (ACCTNO),'ORTQQ PERF TEST',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* QQ1PERFJ - SAMPLE SUBMISSION FOR THE QQ1PERF PROC.             *
+//* Runs 100 iterations of the QQ1C0021 transaction chain with a   *
+//* 5 second think-time between them.                              *
+//*----------------------------------------------------------------*
+//RUN      EXEC QQ1PERF,ITER=00100,THINK=005
+//
