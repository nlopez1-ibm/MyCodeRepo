@@ -0,0 +1,15 @@
+//QQ1B0010 PROC
+//*----------------------------------------------------------------*
+//* QQ1B0010 - DAILY EXCEPTION REPORT OFF THE QQ1AUDIT FILE         *
+//*                                                                 *
+//* Reads the QQ1AUDIT VSAM KSDS (the transaction audit trail       *
+//* written by QQ1C0021 - see gensrc/qq1b0010.cbl) sequentially and *
+//* totals ABCODE 999 occurrences by hour to QQ1RPT1.               *
+//*----------------------------------------------------------------*
+//RUN      EXEC PGM=QQ1B0010,REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=ORTQQ.CICS.LOADLIB
+//QQ1AUDT  DD DISP=SHR,DSN=ORTQQ.CICS.QQ1AUDIT
+//QQ1RPT1  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//         PEND
