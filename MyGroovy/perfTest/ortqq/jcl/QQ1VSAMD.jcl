@@ -0,0 +1,85 @@
+//QQ1VSMD  JOB (ACCTNO),'ORTQQ VSAM DEFINE',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* QQ1VSAMD - DEFINE AND SEED THE VSAM KSDS FILES OWNED BY CICS    *
+//* FOR THE QQ1PERF RESOURCE GROUP (req005/009/011/013/014/019/024) *
+//*                                                                 *
+//* DEFCLS  Defines the five KSDS clusters referenced by the        *
+//*         DEFINE FILE entries in csd/QQ1CSD.txt. RECORDSIZE and   *
+//*         KEYS here match the QQ1AUDIT/QQ1METR/QQ1DIALT/QQ1TMODE/ *
+//*         QQ1MSGT copybooks.                                      *
+//* LOADSEED  Seeds QQ1DIALT and QQ1TMODE with the reference/config *
+//*         rows that qq1c0021.cbl's 000006-RESOLVE-ACTIVE-DIALECT  *
+//*         and 000007-RESOLVE-TEST-MODE read at the start of every *
+//*         run. QQ1AUDIT/QQ1METR/QQ1MSGT are write-as-you-go       *
+//*         datasets with no seed data required; QQ1MSGT's message  *
+//*         text rows are maintained by ops, not loaded here.       *
+//*----------------------------------------------------------------*
+//DEFCLS   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(ORTQQ.CICS.QQ1AUDIT)  -
+         INDEXED                             -
+         RECORDSIZE(50 50)                   -
+         KEYS(41 0)                          -
+         RECORDS(10000 5000)                 -
+         VOLUMES(VOLQQ1))                    -
+    DATA (NAME(ORTQQ.CICS.QQ1AUDIT.DATA))    -
+    INDEX (NAME(ORTQQ.CICS.QQ1AUDIT.INDEX))
+
+  DEFINE CLUSTER (NAME(ORTQQ.CICS.QQ1METR)   -
+         INDEXED                             -
+         RECORDSIZE(58 58)                   -
+         KEYS(23 0)                          -
+         RECORDS(10000 5000)                 -
+         VOLUMES(VOLQQ1))                    -
+    DATA (NAME(ORTQQ.CICS.QQ1METR.DATA))     -
+    INDEX (NAME(ORTQQ.CICS.QQ1METR.INDEX))
+
+  DEFINE CLUSTER (NAME(ORTQQ.CICS.QQ1DIALT)  -
+         INDEXED                             -
+         RECORDSIZE(32 32)                   -
+         KEYS(1 0)                           -
+         RECORDS(50 50)                      -
+         VOLUMES(VOLQQ1))                    -
+    DATA (NAME(ORTQQ.CICS.QQ1DIALT.DATA))    -
+    INDEX (NAME(ORTQQ.CICS.QQ1DIALT.INDEX))
+
+  DEFINE CLUSTER (NAME(ORTQQ.CICS.QQ1TMODE)  -
+         INDEXED                             -
+         RECORDSIZE(13 13)                   -
+         KEYS(8 0)                           -
+         RECORDS(50 50)                      -
+         VOLUMES(VOLQQ1))                    -
+    DATA (NAME(ORTQQ.CICS.QQ1TMODE.DATA))    -
+    INDEX (NAME(ORTQQ.CICS.QQ1TMODE.INDEX))
+
+  DEFINE CLUSTER (NAME(ORTQQ.CICS.QQ1MSGT)   -
+         INDEXED                             -
+         RECORDSIZE(133 133)                 -
+         KEYS(13 0)                          -
+         RECORDS(5000 2000)                  -
+         VOLUMES(VOLQQ1))                    -
+    DATA (NAME(ORTQQ.CICS.QQ1MSGT.DATA))     -
+    INDEX (NAME(ORTQQ.CICS.QQ1MSGT.INDEX))
+/*
+//LOADDLT  EXEC PGM=IDCAMS,COND=(4,LT,DEFCLS)
+//SYSPRINT DD SYSOUT=*
+//SEEDOUT  DD DISP=SHR,DSN=ORTQQ.CICS.QQ1DIALT
+//SEEDIN   DD *,DCB=(RECFM=FB,LRECL=32,BLKSIZE=32)
+1STANDARD DIALECT              Y
+2LEGACY DIALECT                N
+/*
+//SYSIN    DD *
+  REPRO INFILE(SEEDIN) OUTFILE(SEEDOUT)
+/*
+//LOADTMD  EXEC PGM=IDCAMS,COND=(4,LT,DEFCLS)
+//SYSPRINT DD SYSOUT=*
+//SEEDOUT  DD DISP=SHR,DSN=ORTQQ.CICS.QQ1TMODE
+//SEEDIN   DD *,DCB=(RECFM=FB,LRECL=13,BLKSIZE=13)
+TESTMODEN
+/*
+//SYSIN    DD *
+  REPRO INFILE(SEEDIN) OUTFILE(SEEDOUT)
+/*
+//
