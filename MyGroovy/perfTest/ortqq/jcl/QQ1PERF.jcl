@@ -0,0 +1,17 @@
+//QQ1PERF  PROC ITER=00010,THINK=002
+//*----------------------------------------------------------------*
+//* QQ1PERF - DRIVE THE QQ1C0021 PERF-TEST TRANSACTION CHAIN       *
+//*                                                                *
+//*   &ITER   ITERATION COUNT, 5 DIGITS  (DEFAULT 00010)           *
+//*   &THINK  THINK-TIME IN SECONDS, 3 DIGITS  (DEFAULT 002)       *
+//*                                                                *
+//* Runs QQ1B0012, the batch EXCI driver, which LINKs to           *
+//* QQ1C0021 in the target CICS region once per iteration and      *
+//* pauses THINK seconds between iterations.                       *
+//*----------------------------------------------------------------*
+//DRIVE    EXEC PGM=QQ1B0012,PARM='&ITER&THINK',REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=ORTQQ.CICS.LOADLIB
+//DFHRPL   DD DISP=SHR,DSN=ORTQQ.CICS.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//         PEND
