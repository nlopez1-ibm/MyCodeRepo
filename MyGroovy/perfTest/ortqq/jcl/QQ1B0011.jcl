@@ -0,0 +1,15 @@
+//QQ1B0011 PROC
+//*----------------------------------------------------------------*
+//* QQ1B0011 - NIGHTLY REFERENCE_ID RECONCILIATION OFF QQ1AUDIT     *
+//*                                                                 *
+//* Reads the QQ1AUDIT VSAM KSDS (the transaction audit trail       *
+//* written by QQ1C0021 - see gensrc/qq1b0011.cbl) sequentially and *
+//* writes the reconciliation report to QQ1RPT2.                    *
+//*----------------------------------------------------------------*
+//RUN      EXEC PGM=QQ1B0011,REGION=0M
+//STEPLIB  DD DISP=SHR,DSN=ORTQQ.CICS.LOADLIB
+//QQ1AUDT  DD DISP=SHR,DSN=ORTQQ.CICS.QQ1AUDIT
+//QQ1RPT2  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//         PEND
