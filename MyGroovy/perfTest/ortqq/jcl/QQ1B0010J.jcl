@@ -0,0 +1,7 @@
+//QQ1B001J JOB (ACCTNO),'ORTQQ EXC RPT',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//* QQ1B0010J - SAMPLE SUBMISSION FOR THE QQ1B0010 PROC.            *
+//*----------------------------------------------------------------*
+//RUN      EXEC QQ1B0010
+//
