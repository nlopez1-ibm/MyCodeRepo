@@ -0,0 +1,81 @@
+      *COMPILE1: LANG(COBOL) CMP(DEFAULT) CICS(N) DB2()
+      *COMPILE2: MQS(N) DLL(N) IP(N) LDAP(N) EXCI(N) RENT(N)
+      *----------------------------------------------------------------*
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *----------------------------------------------------------------*
+      ** Batch EXCI driver for the QQ1C0021 perf-test transaction chain
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  QQ1B0012.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ITERATION-COUNT              PIC 9(5).
+       01  WS-ITERATIONS-REQUESTED         PIC 9(5).
+       01  WS-THINK-TIME-SECONDS           PIC 9(3).
+       01  WS-DELAY-PARM.
+           05  WS-DELAY-SECONDS            PIC S9(7)   COMP-3
+                                                        VALUE ZERO.
+           05  WS-DELAY-MICROSECONDS       PIC S9(7)   COMP-3
+                                                        VALUE ZERO.
+       01  WS-DELAY-FEEDBACK               PIC X(12)   VALUE SPACES.
+       01  WS-EXCI-PROGRAM-NAME            PIC X(8)    VALUE
+               'QQ1C0021'.
+       01  WS-EXCI-COMMAREA                PIC X(1)    VALUE SPACES.
+       01  WS-EXCI-COMMAREA-LENGTH         PIC S9(8)   COMP
+                                                        VALUE 1.
+       01  WS-EXCI-RETURN-CODE             PIC S9(8)   COMP
+                                                        VALUE ZERO.
+       01  WS-LINK-STATUS-LINE.
+           05  FILLER                      PIC X(20)   VALUE
+               'QQ1B0012 LINK RC = '.
+           05  LSL-RETURN-CODE             PIC -(8)9.
+       LINKAGE SECTION.
+      *    JCL PARM layout (fixed-position, no keywords):
+      *      positions 1-5  ITERATIONS  (9(5), default 1 if zero)
+      *      positions 6-8  THINK-TIME  (9(3), seconds between calls)
+       01  WS-JCL-PARM.
+           05  WS-PARM-LEN                 PIC S9(4)   COMP.
+           05  WS-PARM-TEXT.
+               10  WS-PARM-ITERATIONS      PIC 9(5).
+               10  WS-PARM-THINK-TIME      PIC 9(3).
+       PROCEDURE DIVISION USING WS-JCL-PARM.
+       000000-CONTROL.
+
+           MOVE WS-PARM-ITERATIONS TO WS-ITERATIONS-REQUESTED.
+           MOVE WS-PARM-THINK-TIME TO WS-THINK-TIME-SECONDS.
+           IF WS-ITERATIONS-REQUESTED = ZERO
+               MOVE 1 TO WS-ITERATIONS-REQUESTED
+           END-IF.
+           MOVE WS-THINK-TIME-SECONDS TO WS-DELAY-SECONDS.
+
+           PERFORM VARYING WS-ITERATION-COUNT FROM 1 BY 1
+                   UNTIL WS-ITERATION-COUNT > WS-ITERATIONS-REQUESTED
+               PERFORM 000010-LINK-TRANSACTION-CHAIN
+               IF WS-ITERATION-COUNT < WS-ITERATIONS-REQUESTED
+                       AND WS-THINK-TIME-SECONDS > ZERO
+                   PERFORM 000020-THINK-TIME-DELAY
+               END-IF
+           END-PERFORM.
+           STOP RUN.
+
+       000010-LINK-TRANSACTION-CHAIN.
+
+           CALL 'DFHXCLNK' USING WS-EXCI-PROGRAM-NAME
+                                  WS-EXCI-COMMAREA
+                                  WS-EXCI-COMMAREA-LENGTH
+                                  WS-EXCI-RETURN-CODE.
+           MOVE WS-EXCI-RETURN-CODE TO LSL-RETURN-CODE.
+           DISPLAY WS-LINK-STATUS-LINE.
+
+       000020-THINK-TIME-DELAY.
+
+           CALL 'CEE3DLY' USING WS-DELAY-PARM WS-DELAY-FEEDBACK.
+      *
+      *   +->   QQ1B0012_PERF_TEST_DRIVER          08/08/2026  00:00
+      *   !       Batch EXCI client. Runs under the QQ1PERF JCL
+      *   !       procedure, LINKs to QQ1C0021 in the CICS region via
+      *   !       DFHXCLNK once per iteration, and pauses for
+      *   !       think-time seconds (CEE3DLY) between iterations so
+      *   !       a perf run can generate sustained load without a
+      *   !       person keying transactions at a terminal.
+      *   +---
