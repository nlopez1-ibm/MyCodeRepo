@@ -6,14 +6,36 @@
        01  FILLER.
            03  FILLER                   PIC X(32)   VALUE
                  'AllFusion(R) Gen r7'.
-           03 TXT                       PIC X(1). 
+           03 TXT                       PIC X(1).
            03 L                         PIC 9.
        LINKAGE SECTION.
        01  IEF-RUNTIME-PARM1  PIC X(1).
-       PROCEDURE DIVISION USING IEF-RUNTIME-PARM1.
+       COPY QQ1DEPTH.
+       COPY QQ1CHAIN.
+       COPY QQ1MTRC.
+       COPY QQ1DIAL.
+       PROCEDURE DIVISION USING IEF-RUNTIME-PARM1
+                                 WS-CALL-NESTING
+                                 WS-CHAIN-TRACE
+                                 WS-METRICS-TRACE
+                                 IMP-DIALECT-IQQ1-COMPONENT.
        MAIN-0008192021.
-      *
-           CALL 'CQQ1A131'   
-           MOVE 'X' TO IEF-RUNTIME-PARM1.            
+      *    req007: CQQ1A131 already called this program once as its
+      *    one hop of work; calling back into CQQ1A131 from here (the
+      *    original baseline behavior) made every run recurse through
+      *    both programs until the req007 depth guard tripped at 10
+      *    levels, ten-fold inflating the screen I/O and ASKTIME/
+      *    INQUIRE TASK pairs this perf-test chain exists to measure,
+      *    and re-entering CQQ1A131/CQQ1A130 while each is still
+      *    active on the call stack stomped on their own (non-
+      *    RECURSIVE) WORKING-STORAGE. The depth guard now only has to
+      *    be a backstop for misbehaving exit logic, as QQ1DEPTH's
+      *    own header comment describes it, rather than the sole thing
+      *    standing between a normal call and a 10-deep recursion.
+           IF NOT CALL-DEPTH-TRIPPED
+               MOVE 'X' TO IEF-RUNTIME-PARM1
+           ELSE
+               MOVE 'E' TO IEF-RUNTIME-PARM1
+           END-IF.
            GOBACK.
       *
