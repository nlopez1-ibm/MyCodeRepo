@@ -0,0 +1,161 @@
+      *COMPILE1: LANG(COBOL) CMP(DEFAULT) CICS(N) DB2()
+      *COMPILE2: MQS(N) DLL(N) IP(N) LDAP(N) EXCI(N) RENT(N)
+      *----------------------------------------------------------------*
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *----------------------------------------------------------------*
+      ** Nightly reference_id reconciliation off the QQ1AUDIT file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  QQ1B0011.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QQ1AUDIT-FILE ASSIGN TO QQ1AUDT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT QQ1RPT011-FILE ASSIGN TO QQ1RPT2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QQ1AUDIT-FILE.
+       COPY QQ1AUDIT.
+       FD  QQ1RPT011-FILE.
+       01  RPT011-LINE                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS            PIC X(2).
+       01  WS-RPT-FILE-STATUS              PIC X(2).
+       01  WS-EOF-FLAG                     PIC X(1)    VALUE 'N'.
+           88  WS-EOF                                  VALUE 'Y'.
+      *    Runs are expected roughly every think-time interval; a gap
+      *    wider than this between consecutive reference_ids means one
+      *    or more audit records never got written.
+       01  WS-GAP-THRESHOLD-SECONDS        PIC 9(5)    VALUE 300.
+       01  WS-PREV-REFERENCE-ID            PIC X(15)   VALUE SPACES.
+       01  WS-PREV-TIMESTAMP               PIC X(26)   VALUE SPACES.
+       01  WS-PREV-SECONDS-IN-DAY          PIC S9(9)   VALUE ZERO.
+       01  WS-CURR-SECONDS-IN-DAY          PIC S9(9)   VALUE ZERO.
+       01  WS-ELAPSED-SECONDS              PIC S9(9)   VALUE ZERO.
+       01  WS-HH                           PIC 9(2).
+       01  WS-MI                           PIC 9(2).
+       01  WS-SS                           PIC 9(2).
+       01  WS-DUPLICATE-TOTAL              PIC 9(7)    VALUE ZERO.
+       01  WS-GAP-TOTAL                    PIC 9(7)    VALUE ZERO.
+       01  WS-REPORT-HEADING.
+           05  FILLER                      PIC X(80)   VALUE
+               'QQ1B0011 - REFERENCE_ID RECONCILIATION REPORT'.
+       01  WS-DUPLICATE-LINE.
+           05  FILLER                      PIC X(18)   VALUE
+               'DUPLICATE REF_ID: '.
+           05  DUP-REFERENCE-ID            PIC X(15).
+           05  FILLER                      PIC X(5)    VALUE
+               ' AT: '.
+           05  DUP-TIMESTAMP               PIC X(26).
+       01  WS-GAP-LINE.
+           05  FILLER                      PIC X(15)   VALUE
+               'GAP DETECTED: '.
+           05  GAP-ELAPSED                 PIC ZZZZZ9.
+           05  FILLER                      PIC X(9)    VALUE
+               ' SECS AT '.
+           05  GAP-TIMESTAMP               PIC X(26).
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(25)   VALUE
+               'DUPLICATES: '.
+           05  TOT-DUPLICATE-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(12)   VALUE
+               '  GAPS: '.
+           05  TOT-GAP-COUNT               PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       000000-CONTROL.
+
+           PERFORM 000010-INITIALIZE.
+           PERFORM 000020-RECONCILE-AUDIT-FILE UNTIL WS-EOF.
+           PERFORM 000030-WRITE-SUMMARY.
+           PERFORM 000040-TERMINATE.
+           STOP RUN.
+
+       000010-INITIALIZE.
+
+           MOVE ZERO   TO WS-DUPLICATE-TOTAL WS-GAP-TOTAL.
+           MOVE SPACES TO WS-PREV-REFERENCE-ID WS-PREV-TIMESTAMP.
+           OPEN INPUT QQ1AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '05' OR '35'
+               MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+               OPEN OUTPUT QQ1RPT011-FILE
+               WRITE RPT011-LINE FROM WS-REPORT-HEADING
+               PERFORM 000021-READ-NEXT-AUDIT-RECORD
+           END-IF.
+
+       000020-RECONCILE-AUDIT-FILE.
+
+           IF WS-PREV-REFERENCE-ID NOT = SPACES
+               PERFORM 000022-CHECK-DUPLICATE
+               PERFORM 000023-CHECK-GAP
+           END-IF.
+           MOVE AUD-REFERENCE-ID TO WS-PREV-REFERENCE-ID.
+           MOVE AUD-TIMESTAMP    TO WS-PREV-TIMESTAMP.
+           PERFORM 000021-READ-NEXT-AUDIT-RECORD.
+
+       000021-READ-NEXT-AUDIT-RECORD.
+
+           READ QQ1AUDIT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       000022-CHECK-DUPLICATE.
+
+           IF AUD-REFERENCE-ID = WS-PREV-REFERENCE-ID
+               ADD 1 TO WS-DUPLICATE-TOTAL
+               MOVE AUD-REFERENCE-ID TO DUP-REFERENCE-ID
+               MOVE AUD-TIMESTAMP    TO DUP-TIMESTAMP
+               WRITE RPT011-LINE FROM WS-DUPLICATE-LINE
+           END-IF.
+
+       000023-CHECK-GAP.
+
+           MOVE WS-PREV-TIMESTAMP(12:2) TO WS-HH.
+           MOVE WS-PREV-TIMESTAMP(15:2) TO WS-MI.
+           MOVE WS-PREV-TIMESTAMP(18:2) TO WS-SS.
+           COMPUTE WS-PREV-SECONDS-IN-DAY =
+               (WS-HH * 3600) + (WS-MI * 60) + WS-SS.
+           MOVE AUD-TIMESTAMP(12:2) TO WS-HH.
+           MOVE AUD-TIMESTAMP(15:2) TO WS-MI.
+           MOVE AUD-TIMESTAMP(18:2) TO WS-SS.
+           COMPUTE WS-CURR-SECONDS-IN-DAY =
+               (WS-HH * 3600) + (WS-MI * 60) + WS-SS.
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-CURR-SECONDS-IN-DAY - WS-PREV-SECONDS-IN-DAY.
+      *    Negative elapsed means the pair straddled midnight - this
+      *    nightly job only reconciles within a single day, so that
+      *    pair is left unflagged rather than risk a false gap.
+           IF WS-ELAPSED-SECONDS > WS-GAP-THRESHOLD-SECONDS
+               ADD 1 TO WS-GAP-TOTAL
+               MOVE WS-ELAPSED-SECONDS TO GAP-ELAPSED
+               MOVE AUD-TIMESTAMP      TO GAP-TIMESTAMP
+               WRITE RPT011-LINE FROM WS-GAP-LINE
+           END-IF.
+
+       000030-WRITE-SUMMARY.
+
+           MOVE WS-DUPLICATE-TOTAL TO TOT-DUPLICATE-COUNT.
+           MOVE WS-GAP-TOTAL       TO TOT-GAP-COUNT.
+           WRITE RPT011-LINE FROM WS-TOTAL-LINE.
+
+       000040-TERMINATE.
+
+           CLOSE QQ1AUDIT-FILE.
+           CLOSE QQ1RPT011-FILE.
+      *
+      *   +->   QQ1B0011_REFERENCE_ID_RECONCILIATION 08/08/2026  00:00
+      *   !       Batch report. Walks the QQ1AUDIT transaction audit
+      *   !       file (see QQ1C0021 / CQQ1A131_SERVER_INIT) in key
+      *   !       sequence and flags reference_ids that repeat (the
+      *   !       minute-granularity truncation in SRVD-REFERENCE-ID
+      *   !       can collide across runs) or that are separated by
+      *   !       more than WS-GAP-THRESHOLD-SECONDS, which points at
+      *   !       a missing audit record.
+      *   +---
