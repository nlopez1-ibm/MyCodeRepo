@@ -0,0 +1,140 @@
+      *COMPILE1: LANG(COBOL) CMP(DEFAULT) CICS(Y) DB2(N)
+      *COMPILE2: MQS(N) DLL(N) IP(N) LDAP(N) EXCI(N) RENT(N)
+      *----------------------------------------------------------------*
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *----------------------------------------------------------------*
+      ** CICS web service wrapper for the QQ1C0021 perf-test chain
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  QQ1W0021.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-REFERENCE-ID                 PIC X(15)   VALUE SPACES.
+       01  WS-ABCODE                       PIC X(4)    VALUE SPACES.
+       01  WS-RESPONSE-BODY                PIC X(80)   VALUE SPACES.
+       01  WS-RESPONSE-LENGTH              PIC S9(4)   COMP.
+       01  WS-RESPONSE-PTR                 PIC S9(4)   COMP VALUE 1.
+       01  WS-STATUS-CODE                  PIC 9(3)    VALUE 200.
+       01  WS-QP-NAME                      PIC X(6)    VALUE 'abcode'.
+       01  WS-QP-VALUE                     PIC X(4)    VALUE SPACES.
+       01  WS-QP-VALUELEN                  PIC S9(4)   COMP VALUE 4.
+       01  WS-QP-RESP                      PIC S9(8)   COMP.
+       PROCEDURE DIVISION.
+       000000-CONTROL.
+
+      *    URIMAP QQ1URI (see csd/QQ1CSD.txt) binds an inbound HTTP
+      *    request directly to this program via USAGE(PROGRAM), so
+      *    there is no terminal or 3270 involvement - CICS web support
+      *    invokes QQ1W0021 for each matching request. The actual
+      *    perf-test chain runs exactly as it does today; this program
+      *    just gives external load-generation tooling an HTTP front
+      *    door onto it, using the same channel/container mechanism
+      *    QQ1C0021 already uses to LINK to CQQ1A121 (req018).
+           PERFORM 000005-RECEIVE-ABCODE-OVERRIDE.
+
+      *    If QQ1C0021's own recovery ABEND fires during the LINK
+      *    below, it would otherwise propagate straight into this
+      *    task and leave the HTTP caller with no response at all.
+      *    HANDLE ABEND traps that so an error body can still be
+      *    returned. QQ1C0021's 000015-PUBLISH-WEB-RESULT already
+      *    PUTs the containers read below before it issues its own
+      *    ABEND, so they are populated either way.
+           EXEC CICS HANDLE ABEND
+                     LABEL(000020-LINK-ABENDED)
+           END-EXEC.
+
+           EXEC CICS LINK PROGRAM('QQ1C0021')
+                     CHANNEL('QQ1WEBCH')
+           END-EXEC.
+
+           PERFORM 000010-GET-RESULT-CONTAINERS.
+           PERFORM 000030-SEND-RESPONSE.
+           GOBACK.
+
+       000005-RECEIVE-ABCODE-OVERRIDE.
+      *    req024: let the external HTTP caller drive a specific
+      *    abend scenario per call via a "?abcode=nnnn" query
+      *    parameter, forwarded to QQ1C0021 as container QQ1ABCCN
+      *    (read back by its 000008-RESOLVE-ABEND-CODE-OVERRIDE).
+           EXEC CICS WEB READ QUERYPARM(WS-QP-NAME)
+                     NAMELENGTH(LENGTH OF WS-QP-NAME)
+                     VALUE(WS-QP-VALUE)
+                     VALUELENGTH(WS-QP-VALUELEN)
+                     RESP(WS-QP-RESP)
+           END-EXEC.
+           IF WS-QP-RESP = DFHRESP(NORMAL) AND WS-QP-VALUE NOT = SPACES
+               EXEC CICS PUT CONTAINER('QQ1ABCCN')
+                         CHANNEL('QQ1WEBCH')
+                         FROM(WS-QP-VALUE)
+               END-EXEC
+           END-IF.
+
+       000010-GET-RESULT-CONTAINERS.
+
+           EXEC CICS GET CONTAINER('QQ1WEBRI')
+                     CHANNEL('QQ1WEBCH')
+                     INTO(WS-REFERENCE-ID)
+                     RESP(WS-QP-RESP)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1WEBAB')
+                     CHANNEL('QQ1WEBCH')
+                     INTO(WS-ABCODE)
+                     RESP(WS-QP-RESP)
+           END-EXEC.
+
+       000020-LINK-ABENDED.
+      *    Control lands here instead of the task abending. Report
+      *    the failure back to the HTTP caller as a 500 instead of
+      *    leaving the connection with no response.
+           MOVE 500 TO WS-STATUS-CODE.
+           PERFORM 000010-GET-RESULT-CONTAINERS.
+           PERFORM 000030-SEND-RESPONSE.
+           GOBACK.
+
+       000030-SEND-RESPONSE.
+
+           PERFORM 000040-BUILD-RESPONSE-BODY.
+           EXEC CICS WEB SEND
+                     BODY(WS-RESPONSE-BODY)
+                     LENGTH(WS-RESPONSE-LENGTH)
+                     STATUSCODE(WS-STATUS-CODE)
+           END-EXEC.
+
+       000040-BUILD-RESPONSE-BODY.
+
+      *    LENGTH OF WS-RESPONSE-BODY is the compile-time size of the
+      *    fixed PIC X(80) field, not the length of the JSON text just
+      *    built into it - using it here sent all 80 bytes, trailing
+      *    spaces and all, as the body. WITH POINTER tracks where the
+      *    STRING actually stopped, and that position minus 1 is the
+      *    real body length. WS-REFERENCE-ID/WS-ABCODE are themselves
+      *    fixed-width fields blank-padded out to their PIC clause by
+      *    the GET CONTAINER that filled them, so DELIMITED BY SPACE
+      *    (rather than SIZE) is needed on them too, or the trailing
+      *    padding ends up inside the quotes, e.g. "abcode":"999 ".
+           MOVE SPACES TO WS-RESPONSE-BODY.
+           MOVE 1 TO WS-RESPONSE-PTR.
+           STRING '{"reference_id":"'  DELIMITED BY SIZE
+                  WS-REFERENCE-ID      DELIMITED BY SPACE
+                  '","abcode":"'       DELIMITED BY SIZE
+                  WS-ABCODE            DELIMITED BY SPACE
+                  '"}'                 DELIMITED BY SIZE
+             INTO WS-RESPONSE-BODY
+             WITH POINTER WS-RESPONSE-PTR
+           END-STRING.
+           COMPUTE WS-RESPONSE-LENGTH = WS-RESPONSE-PTR - 1.
+      *
+      *   +->   QQ1W0021_WEB_SERVICE_WRAPPER        08/08/2026  00:00
+      *   !       URIMAP-invoked CICS web support front door onto the
+      *   !       QQ1C0021 perf-test transaction chain. LINKs to
+      *   !       QQ1C0021 over CHANNEL('QQ1WEBCH'); QQ1C0021's
+      *   !       000015-PUBLISH-WEB-RESULT recognizes this channel
+      *   !       and PUTs back the generated reference_id and the
+      *   !       run's final ABCODE, which this program returns to
+      *   !       the caller as the HTTP response body instead of
+      *   !       requiring 3270 terminal access to read them. A
+      *   !       "?abcode=" query parameter is forwarded on as a
+      *   !       per-call ABCODE override, and HANDLE ABEND turns
+      *   !       QQ1C0021's own recovery ABEND into an HTTP 500
+      *   !       response instead of an abended web task.
+      *   +---
