@@ -0,0 +1,120 @@
+      *COMPILE1: LANG(COBOL) CMP(DEFAULT) CICS(N) DB2()
+      *COMPILE2: MQS(N) DLL(N) IP(N) LDAP(N) EXCI(N) RENT(N)
+      *----------------------------------------------------------------*
+      *         I D E N T I F I C A T I O N   D I V I S I O N          *
+      *----------------------------------------------------------------*
+      ** Daily exception report off the QQ1AUDIT transaction audit file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  QQ1B0010.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QQ1AUDIT-FILE ASSIGN TO QQ1AUDT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT QQ1RPT010-FILE ASSIGN TO QQ1RPT1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QQ1AUDIT-FILE.
+       COPY QQ1AUDIT.
+       FD  QQ1RPT010-FILE.
+       01  RPT010-LINE                     PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS            PIC X(2).
+       01  WS-RPT-FILE-STATUS              PIC X(2).
+       01  WS-EOF-FLAG                     PIC X(1)    VALUE 'N'.
+           88  WS-EOF                                  VALUE 'Y'.
+       01  WS-ABCODE-999-TOTAL             PIC 9(7)    VALUE ZERO.
+       01  WS-HOUR-TABLE.
+           05  WS-HOUR-ENTRY OCCURS 24 TIMES
+                   INDEXED BY WS-HOUR-IDX.
+               10  WS-HOUR-COUNT            PIC 9(7)   VALUE ZERO.
+       01  WS-SUB-HOUR                     PIC 9(2).
+       01  WS-HOUR-LOOKUP                  PIC 9(2).
+       01  WS-REPORT-HEADING-1.
+           05  FILLER                      PIC X(80)   VALUE
+               'QQ1B0010 - DAILY EXCEPTION REPORT - ABCODE 999 BY HOUR'.
+       01  WS-REPORT-HEADING-2.
+           05  FILLER                      PIC X(80)   VALUE
+               'HOUR      OCCURRENCES'.
+       01  WS-DETAIL-LINE.
+           05  DTL-HOUR                    PIC 99.
+           05  FILLER                      PIC X(8)    VALUE SPACES.
+           05  DTL-COUNT                   PIC ZZZ,ZZ9.
+       01  WS-TOTAL-LINE.
+           05  FILLER                      PIC X(10)   VALUE
+               'TOTAL'.
+           05  TOT-COUNT                   PIC ZZZ,ZZ9.
+       PROCEDURE DIVISION.
+       000000-CONTROL.
+
+           PERFORM 000010-INITIALIZE.
+           PERFORM 000020-SCAN-AUDIT-FILE UNTIL WS-EOF.
+           PERFORM 000030-WRITE-REPORT.
+           PERFORM 000040-TERMINATE.
+           STOP RUN.
+
+       000010-INITIALIZE.
+
+           MOVE ZERO TO WS-ABCODE-999-TOTAL.
+           PERFORM VARYING WS-HOUR-IDX FROM 1 BY 1
+                   UNTIL WS-HOUR-IDX > 24
+               MOVE ZERO TO WS-HOUR-COUNT(WS-HOUR-IDX)
+           END-PERFORM.
+           OPEN INPUT QQ1AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = '05' OR '35'
+               MOVE 'Y' TO WS-EOF-FLAG
+           ELSE
+               OPEN OUTPUT QQ1RPT010-FILE
+               PERFORM 000021-READ-NEXT-AUDIT-RECORD
+           END-IF.
+
+       000020-SCAN-AUDIT-FILE.
+
+           IF AUD-ABCODE = '999'
+               ADD 1 TO WS-ABCODE-999-TOTAL
+               MOVE AUD-TIMESTAMP(12:2) TO WS-SUB-HOUR
+               ADD 1 TO WS-HOUR-COUNT(WS-SUB-HOUR + 1)
+           END-IF.
+           PERFORM 000021-READ-NEXT-AUDIT-RECORD.
+
+       000021-READ-NEXT-AUDIT-RECORD.
+
+           READ QQ1AUDIT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+       000030-WRITE-REPORT.
+
+           WRITE RPT010-LINE FROM WS-REPORT-HEADING-1.
+           WRITE RPT010-LINE FROM WS-REPORT-HEADING-2.
+           PERFORM VARYING WS-HOUR-IDX FROM 1 BY 1
+                   UNTIL WS-HOUR-IDX > 24
+               IF WS-HOUR-COUNT(WS-HOUR-IDX) > ZERO
+                   MOVE WS-HOUR-IDX TO WS-HOUR-LOOKUP
+                   SUBTRACT 1 FROM WS-HOUR-LOOKUP
+                   MOVE WS-HOUR-LOOKUP TO DTL-HOUR
+                   MOVE WS-HOUR-COUNT(WS-HOUR-IDX) TO DTL-COUNT
+                   WRITE RPT010-LINE FROM WS-DETAIL-LINE
+               END-IF
+           END-PERFORM.
+           MOVE WS-ABCODE-999-TOTAL TO TOT-COUNT.
+           WRITE RPT010-LINE FROM WS-TOTAL-LINE.
+
+       000040-TERMINATE.
+
+           CLOSE QQ1AUDIT-FILE.
+           CLOSE QQ1RPT010-FILE.
+      *
+      *   +->   QQ1B0010_DAILY_EXCEPTION_REPORT     08/08/2026  00:00
+      *   !       Batch report. Reads the QQ1AUDIT transaction audit
+      *   !       file (see QQ1C0021) sequentially, totals ABCODE 999
+      *   !       occurrences grouped by hour (from AUD-TIMESTAMP), and
+      *   !       writes a flat report to QQ1RPT1 for ops review.
+      *   +---
