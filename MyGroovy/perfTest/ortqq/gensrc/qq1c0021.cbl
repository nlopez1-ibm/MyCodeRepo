@@ -1,5 +1,5 @@
-      *COMPILE1: LANG(COBOL) CMP(DEFAULT) CICS(Y) DB2()
-      *COMPILE2: MQS(N) DLL(N) IP(N) LDAP(N) EXCI(N) RENT(N)
+      *COMPILE1: LANG(COBOL) CMP(DEFAULT) CICS(Y) DB2(Y)
+      *COMPILE2: MQS(Y) DLL(N) IP(N) LDAP(N) EXCI(N) RENT(N)
       *----------------------------------------------------------------*
       *         I D E N T I F I C A T I O N   D I V I S I O N          *
       *----------------------------------------------------------------*
@@ -11,26 +11,480 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        77  MYIND1                      PIC S9(10) COMP-3.
-      * COPY QB5ESEC1.
+       01  IEF-RUNTIME-PARM1           PIC X(1).
+      *    QQ1AUDIT/QQ1METR/QQ1DIALT/QQ1TMODE are VSAM KSDSs owned by
+      *    CICS (DEFINE FILE in csd/QQ1CSD.txt) - a CICS(Y) program
+      *    never OPENs/CLOSEs or issues native READ/WRITE against a
+      *    CICS-owned file (CICS itself opens it per the FCT/RDO
+      *    definition); the application issues EXEC CICS READ/WRITE/
+      *    STARTBR/READNEXT/ENDBR FILE(...) instead, so these record
+      *    layouts live here in WORKING-STORAGE rather than under an
+      *    FD in a FILE SECTION.
+       COPY QQ1AUDIT.
+       COPY QQ1METR.
+       COPY QQ1DIALT.
+       COPY QQ1TMODE.
+       01  WS-AUDIT-RESP               PIC S9(8)   COMP.
+       01  WS-METR-RESP                PIC S9(8)   COMP.
+       01  WS-DIALT-RESP               PIC S9(8)   COMP.
+       01  WS-DIALT-EOF-FLAG           PIC X(1)    VALUE 'N'.
+           88  WS-DIALT-EOF                        VALUE 'Y'.
+       01  WS-TMODE-RESP               PIC S9(8)   COMP.
+       01  WS-TEST-MODE-FLAG           PIC X(1)    VALUE 'N'.
+           88  WS-TEST-MODE                        VALUE 'Y'.
+       01  WS-ABCODE-USED              PIC X(4)    VALUE SPACES.
+       01  WS-ABCODE-CONFIGURED        PIC X(4)    VALUE '999'.
+       01  WS-ABCODE-OVERRIDE          PIC X(4)    VALUE SPACES.
+       01  WS-CONTAINER-RESP           PIC S9(8)   COMP.
+       01  WS-CURRENT-CHANNEL-NAME     PIC X(16)   VALUE SPACES.
+       01  WS-ABSTIME-BEFORE           PIC S9(15)  COMP-3.
+       01  WS-ABSTIME-AFTER            PIC S9(15)  COMP-3.
+       01  WS-CPUTIME-BEFORE           PIC S9(9)   COMP.
+       01  WS-CPUTIME-AFTER            PIC S9(9)   COMP.
+       01  WS-METRICS-IDX              PIC S9(4)   COMP.
+       01  WS-MQ-HCONN                 PIC S9(9)   COMP VALUE ZERO.
+       01  WS-MQ-HOBJ                  PIC S9(9)   COMP VALUE ZERO.
+       01  WS-MQ-COMPCODE              PIC S9(9)   COMP VALUE ZERO.
+       01  WS-MQ-REASON                PIC S9(9)   COMP VALUE ZERO.
+       01  WS-MQ-BUFFLEN               PIC S9(9)   COMP.
+       01  WS-MQ-OBJECT-NAME           PIC X(48)   VALUE
+               'QQ1.PERFTEST.COMPLETION'.
+       COPY QQ1MQEV.
+       COPY QQ1ERR.
+       COPY QQ1DSD.
+       COPY QQ1SRVD.
+       COPY QQ1CHAIN.
+       COPY QQ1MTRC.
+       COPY QQ1DIAL.
+       COPY QQ1DPLF.
+       COPY QB5ESEC1.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  HV-REFERENCE-ID              PIC X(15).
+       01  HV-RUN-TIMESTAMP             PIC X(26).
+       01  HV-ABCODE                    PIC X(4).
+       01  HV-ELAPSED-TICKS             PIC S9(15) COMP-3.
+           EXEC SQL END DECLARE SECTION END-EXEC.
 
       ************************************************
       * USE CHANNELS AND CONTAINERS                  *
+      * CQQ1A121 is LINKed via CHANNEL('QQ1CHANL');   *
+      * see 000000-CONTROL and 000014-LINK-CQQ1A121.  *
       ************************************************
-      * 01  WS-CA.
-      *     COPY QQ1C0021.
-         
-      * 01 IQQ1A031-ID                PIC X(08)      VALUE 'IQQ1A031'.       
-       PROCEDURE DIVISION.      
+
+      * 01 IQQ1A031-ID                PIC X(08)      VALUE 'IQQ1A031'.
+       PROCEDURE DIVISION.
        000000-CONTROL.
-           
-           CALL 'CQQ1A121'          
-           CALL 'DQQM00A1'
-           END-CALL      
-           
-           EXEC CICS ABEND
-                     ABCODE('999')
-           END-EXEC.
-       
+
+           PERFORM 000005-SECURITY-CHECK.
+           IF NOT QB5-AUTHORIZED
+               EXEC CICS ABEND
+                         ABCODE('SEC1')
+               END-EXEC
+           END-IF.
+
+      *    EIBCALEN > 0 only happens on the QQ1B0012 EXCI batch path
+      *    (DFHXCLNK passes a 1-byte COMMAREA - req012); the terminal
+      *    path and QQ1W0021's channel-only LINK both leave it zero.
+      *    CQQ1A121 uses this to know it must not issue SYNCPOINT
+      *    ROLLBACK, which CICS prohibits in a DPL server program and
+      *    anything it in turn LINKs to (req020).
+           IF EIBCALEN > 0
+               MOVE 'Y' TO WS-DPL-CONTEXT-FLAG
+           ELSE
+               MOVE 'N' TO WS-DPL-CONTEXT-FLAG
+           END-IF.
+
+           MOVE 'I' TO IEF-RUNTIME-PARM1.
+           MOVE '0' TO ERR-SEVERITY-CODE.
+           MOVE 'N' TO ERR-ROLLBACK-INDICATOR.
+           MOVE SPACES TO ERR-ORIGIN-SERVID ERR-CONTEXT-STRING.
+           MOVE ZERO TO ERR-RETURN-CODE.
+           MOVE SPACES TO IQQ1-DYNAMIC-STRING-DETAIL.
+      *    Seed a real resource_name/sequence_num identifying the
+      *    perf-test status message this run's IQQ1A031 call should
+      *    prepare - without these, DSD-RESOURCE-NAME stays SPACES
+      *    and PARA-DYNAMIC-STR-PREPARE's whole lookup/cache engine
+      *    (req005/req023) is unreachable dead code in the live
+      *    chain. dialect_cd itself is filled in downstream by
+      *    CQQ1A121 from the resolved active dialect.
+           MOVE 'QQ1C0021' TO DSD-RESOURCE-NAME.
+           MOVE 1          TO DSD-SEQUENCE-NUM.
+           MOVE SPACES TO IMP-GROUP-PARAMETERS.
+           MOVE 'QQ1C0021' TO PARAMETER-VALUE(1).
+           MOVE SPACES     TO PARAMETER-VALUE(2).
+           MOVE SPACES TO EXP-REFERENCE-IQQ1-SERVER-DATA.
+           MOVE SPACES TO WS-CHAIN-TRACE.
+           MOVE 'N'    TO CHAIN-DQQM-EXECUTED-FLAG.
+           PERFORM VARYING WS-METRICS-IDX FROM 1 BY 1
+                   UNTIL WS-METRICS-IDX > 4
+               MOVE ZERO   TO MTR-CALL-COUNT(WS-METRICS-IDX)
+               MOVE ZERO   TO MTR-ELAPSED-TICKS(WS-METRICS-IDX)
+               MOVE ZERO   TO MTR-CPU-TICKS(WS-METRICS-IDX)
+               MOVE 'N'    TO MTR-CALLED-FLAG(WS-METRICS-IDX)
+           END-PERFORM.
+           MOVE 'CQQ1A121' TO MTR-PROGRAM-ID(1).
+           MOVE 'CQQ1A131' TO MTR-PROGRAM-ID(2).
+           MOVE 'CQQ1A130' TO MTR-PROGRAM-ID(3).
+           MOVE 'IQQ1A031' TO MTR-PROGRAM-ID(4).
+
+           PERFORM 000006-RESOLVE-ACTIVE-DIALECT.
+           MOVE DIALECT-CD TO PARAMETER-VALUE(2)(1:1).
+           PERFORM 000007-RESOLVE-TEST-MODE.
+           PERFORM 000008-RESOLVE-ABEND-CODE-OVERRIDE.
+
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME-BEFORE)
+           END-EXEC.
+           EXEC CICS INQUIRE TASK
+                     CPUTIME(WS-CPUTIME-BEFORE)
+           END-EXEC.
+           PERFORM 000014-LINK-CQQ1A121.
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME-AFTER)
+           END-EXEC.
+           EXEC CICS INQUIRE TASK
+                     CPUTIME(WS-CPUTIME-AFTER)
+           END-EXEC.
+           ADD 1 TO MTR-CALL-COUNT(1).
+           ADD WS-ABSTIME-AFTER TO MTR-ELAPSED-TICKS(1).
+           SUBTRACT WS-ABSTIME-BEFORE FROM MTR-ELAPSED-TICKS(1).
+           ADD WS-CPUTIME-AFTER TO MTR-CPU-TICKS(1).
+           SUBTRACT WS-CPUTIME-BEFORE FROM MTR-CPU-TICKS(1).
+           MOVE 'Y' TO MTR-CALLED-FLAG(1).
+
+           MOVE SPACES TO WS-ABCODE-USED.
+           IF IEF-RUNTIME-PARM1 = 'X'
+               CALL 'DQQM00A1' USING IEF-RUNTIME-PARM1
+               END-CALL
+               MOVE 'Y' TO CHAIN-DQQM-EXECUTED-FLAG
+           END-IF.
+
+      *    Resolve the final outcome ABCODE before any of the audit/
+      *    DB2/MQ writes happen, so each of them fires exactly once
+      *    per run with the final ABCODE already in place. Writing
+      *    once with a placeholder (spaces) and then again with the
+      *    real ABCODE re-used AUD-KEY / the DB2 PK unchanged between
+      *    the two calls, causing a VSAM duplicate-key condition and
+      *    a DB2 -803 on the second write of every abending run.
+           IF IEF-RUNTIME-PARM1 NOT = 'X'
+               MOVE WS-ABCODE-CONFIGURED TO WS-ABCODE-USED
+           END-IF.
+
+           PERFORM 000009-WRITE-AUDIT-RECORD.
+           PERFORM 000011-WRITE-METRICS-RECORDS.
+           PERFORM 000012-LOG-DB2-RESULT.
+           PERFORM 000013-PUT-MQ-COMPLETION-EVENT.
+
+      *    Publish the web-service result containers before the
+      *    ABEND below - EXEC CICS ABEND never returns control to
+      *    this paragraph, so anything still to do (including this
+      *    PUT) has to happen first or QQ1W0021's GET CONTAINER would
+      *    come back empty on every failing run.
+           PERFORM 000015-PUBLISH-WEB-RESULT.
+
+           IF IEF-RUNTIME-PARM1 NOT = 'X'
+               IF NOT WS-TEST-MODE
+                   EXEC CICS ABEND
+                             ABCODE(WS-ABCODE-CONFIGURED)
+                   END-EXEC
+               END-IF
+           END-IF.
+
       *     CALL 'XX5CDLLY' USING WSC-PROG-NAME
       *     CALL 'XXSQLS01' USING
             GOBACK.
+
+       000009-WRITE-AUDIT-RECORD.
+
+           MOVE SRVD-REFERENCE-ID          TO AUD-REFERENCE-ID.
+           MOVE SRVD-SERVER-TIMESTAMP      TO AUD-TIMESTAMP.
+           MOVE WS-ABCODE-USED             TO AUD-ABCODE.
+           MOVE CHAIN-FLAG-CQQ1A121        TO AUD-FLAG-CQQ1A121.
+           MOVE CHAIN-FLAG-CQQ1A131        TO AUD-FLAG-CQQ1A131.
+           MOVE CHAIN-FLAG-CQQ1A130        TO AUD-FLAG-CQQ1A130.
+           MOVE CHAIN-FLAG-IQQ1A031        TO AUD-FLAG-IQQ1A031.
+           MOVE CHAIN-DQQM-EXECUTED-FLAG   TO AUD-DQQM-EXECUTED-FLAG.
+
+      *    RANDOM access (req007 review fix) lets each concurrently
+      *    running task WRITE its own AUD-KEY independent of any other
+      *    task's key value - SEQUENTIAL access required every WRITE
+      *    in a run to present a strictly ascending key, which two
+      *    tasks finishing out of start order could violate and which
+      *    qq1c0021.cbl's own per-run MTR-PROGRAM-ID write order
+      *    (CQQ1A131 then CQQ1A130) already violated on its own.
+      *    CICS opens/closes QQ1AUDT itself per its DEFINE FILE in
+      *    csd/QQ1CSD.txt; RESP is desk-checked only (a genuine DUPREC
+      *    here would mean an AUD-KEY collision, which the req006/
+      *    req011 reference-id fix already addresses).
+           EXEC CICS WRITE
+                     FILE('QQ1AUDT')
+                     FROM(QQ1AUDIT-RECORD)
+                     RIDFLD(AUD-KEY)
+                     RESP(WS-AUDIT-RESP)
+           END-EXEC.
+
+       000011-WRITE-METRICS-RECORDS.
+
+           PERFORM VARYING WS-METRICS-IDX FROM 1 BY 1
+                   UNTIL WS-METRICS-IDX > 4
+               IF MTR-CALLED(WS-METRICS-IDX)
+                   MOVE SRVD-REFERENCE-ID
+                       TO MET-RUN-REFERENCE-ID
+                   MOVE MTR-PROGRAM-ID(WS-METRICS-IDX)
+                       TO MET-PROGRAM-ID
+                   MOVE MTR-CALL-COUNT(WS-METRICS-IDX)
+                       TO MET-CALL-COUNT
+                   MOVE MTR-ELAPSED-TICKS(WS-METRICS-IDX)
+                       TO MET-ELAPSED-TICKS
+                   MOVE MTR-CPU-TICKS(WS-METRICS-IDX)
+                       TO MET-CPU-TICKS
+                   EXEC CICS WRITE
+                             FILE('QQ1METR')
+                             FROM(QQ1METRIC-RECORD)
+                             RIDFLD(MET-KEY)
+                             RESP(WS-METR-RESP)
+                   END-EXEC
+               END-IF
+           END-PERFORM.
+
+       000012-LOG-DB2-RESULT.
+
+           MOVE SRVD-REFERENCE-ID     TO HV-REFERENCE-ID.
+           MOVE SRVD-SERVER-TIMESTAMP TO HV-RUN-TIMESTAMP.
+           MOVE WS-ABCODE-USED        TO HV-ABCODE.
+           MOVE MTR-ELAPSED-TICKS(1)  TO HV-ELAPSED-TICKS.
+           EXEC SQL
+               INSERT INTO QQ1PERF_RESULT
+                   (REFERENCE_ID, RUN_TIMESTAMP, ABCODE,
+                    ELAPSED_TICKS)
+               VALUES
+                   (:HV-REFERENCE-ID, :HV-RUN-TIMESTAMP, :HV-ABCODE,
+                    :HV-ELAPSED-TICKS)
+           END-EXEC.
+
+       000013-PUT-MQ-COMPLETION-EVENT.
+
+      *    MQI call sequence kept representative rather than a
+      *    bit-perfect import of the real MQOPEN/MQPUT/MQCLOSE
+      *    signatures (MQOD/MQMD/MQPMO structures, ODR fields and
+      *    all) - same simplification the QQ1B0012 EXCI driver uses
+      *    for DFHXCLNK in req012.
+           MOVE SRVD-REFERENCE-ID     TO MQEV-REFERENCE-ID.
+           MOVE SRVD-SERVER-TIMESTAMP TO MQEV-RUN-TIMESTAMP.
+           MOVE WS-ABCODE-USED        TO MQEV-ABCODE.
+           IF WS-ABCODE-USED = SPACES
+               MOVE 'N' TO MQEV-STATUS
+           ELSE
+               MOVE 'A' TO MQEV-STATUS
+           END-IF.
+           MOVE LENGTH OF QQ1MQEV-RECORD TO WS-MQ-BUFFLEN.
+
+           CALL 'MQOPEN'  USING WS-MQ-HCONN
+                                 WS-MQ-OBJECT-NAME
+                                 WS-MQ-HOBJ
+                                 WS-MQ-COMPCODE
+                                 WS-MQ-REASON.
+           CALL 'MQPUT'   USING WS-MQ-HCONN
+                                 WS-MQ-HOBJ
+                                 QQ1MQEV-RECORD
+                                 WS-MQ-BUFFLEN
+                                 WS-MQ-COMPCODE
+                                 WS-MQ-REASON.
+           CALL 'MQCLOSE' USING WS-MQ-HCONN
+                                 WS-MQ-HOBJ
+                                 WS-MQ-COMPCODE
+                                 WS-MQ-REASON.
+
+       000014-LINK-CQQ1A121.
+
+           EXEC CICS PUT CONTAINER('QQ1RUNPM')
+                     CHANNEL('QQ1CHANL')
+                     FROM(IEF-RUNTIME-PARM1)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1ERRCN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(IMP-ERROR-IQQ1-COMPONENT)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1DSDCN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(IQQ1-DYNAMIC-STRING-DETAIL)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1GRPCN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(IMP-GROUP-PARAMETERS)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1SRVCN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(EXP-REFERENCE-IQQ1-SERVER-DATA)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1CHNCN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(WS-CHAIN-TRACE)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1MTRCN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(WS-METRICS-TRACE)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1DIACN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(IMP-DIALECT-IQQ1-COMPONENT)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1DPLCN')
+                     CHANNEL('QQ1CHANL')
+                     FROM(WS-DPL-CONTEXT-FLAG)
+           END-EXEC.
+
+           EXEC CICS LINK PROGRAM('CQQ1A121')
+                     CHANNEL('QQ1CHANL')
+           END-EXEC.
+
+           EXEC CICS GET CONTAINER('QQ1RUNPM')
+                     CHANNEL('QQ1CHANL')
+                     INTO(IEF-RUNTIME-PARM1)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1ERRCN')
+                     CHANNEL('QQ1CHANL')
+                     INTO(IMP-ERROR-IQQ1-COMPONENT)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1DSDCN')
+                     CHANNEL('QQ1CHANL')
+                     INTO(IQQ1-DYNAMIC-STRING-DETAIL)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1SRVCN')
+                     CHANNEL('QQ1CHANL')
+                     INTO(EXP-REFERENCE-IQQ1-SERVER-DATA)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1CHNCN')
+                     CHANNEL('QQ1CHANL')
+                     INTO(WS-CHAIN-TRACE)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1MTRCN')
+                     CHANNEL('QQ1CHANL')
+                     INTO(WS-METRICS-TRACE)
+           END-EXEC.
+
+       000015-PUBLISH-WEB-RESULT.
+      *    When this run was kicked off by QQ1W0021 (the CICS web
+      *    service wrapper - see FEATURE_REQUESTS req 022) via
+      *    EXEC CICS LINK CHANNEL('QQ1WEBCH'), publish the
+      *    reference_id and final ABCODE as containers on that
+      *    channel so the wrapper can read the result back to its
+      *    HTTP caller. EXEC CICS ASSIGN CHANNEL returns SPACES when
+      *    this program was started without one (terminal or EXCI
+      *    batch path - see QQ1B0012), so those paths are unaffected.
+           EXEC CICS ASSIGN
+                     CHANNEL(WS-CURRENT-CHANNEL-NAME)
+           END-EXEC.
+           IF WS-CURRENT-CHANNEL-NAME = 'QQ1WEBCH'
+               EXEC CICS PUT CONTAINER('QQ1WEBRI')
+                         CHANNEL('QQ1WEBCH')
+                         FROM(SRVD-REFERENCE-ID)
+               END-EXEC
+               EXEC CICS PUT CONTAINER('QQ1WEBAB')
+                         CHANNEL('QQ1WEBCH')
+                         FROM(WS-ABCODE-USED)
+               END-EXEC
+           END-IF.
+
+       000006-RESOLVE-ACTIVE-DIALECT.
+
+      *    QQ1DIALT is keyed by DLT-DIALECT-CD alone, with no separate
+      *    "active dialect" key to READ by - scanning for the one
+      *    DLT-ACTIVE entry means a browse (STARTBR/READNEXT/ENDBR)
+      *    from the lowest key, same access pattern the old
+      *    sequential-access READ NEXT used, just issued through CICS.
+           MOVE SPACE      TO DIALECT-CD.
+           MOVE 'N'        TO WS-DIALT-EOF-FLAG.
+           MOVE LOW-VALUES TO DLT-DIALECT-CD.
+           EXEC CICS STARTBR
+                     FILE('QQ1DIALT')
+                     RIDFLD(DLT-DIALECT-CD)
+                     GTEQ
+                     RESP(WS-DIALT-RESP)
+           END-EXEC.
+           IF WS-DIALT-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-DIALT-EOF-FLAG
+           ELSE
+               PERFORM UNTIL WS-DIALT-EOF
+                   EXEC CICS READNEXT
+                             FILE('QQ1DIALT')
+                             INTO(QQ1DIALT-RECORD)
+                             RIDFLD(DLT-DIALECT-CD)
+                             RESP(WS-DIALT-RESP)
+                   END-EXEC
+                   IF WS-DIALT-RESP NOT = DFHRESP(NORMAL)
+                       MOVE 'Y' TO WS-DIALT-EOF-FLAG
+                   ELSE
+                       IF DLT-ACTIVE
+                           MOVE DLT-DIALECT-CD TO DIALECT-CD
+                           MOVE 'Y' TO WS-DIALT-EOF-FLAG
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR
+                         FILE('QQ1DIALT')
+               END-EXEC
+           END-IF.
+
+       000007-RESOLVE-TEST-MODE.
+
+           MOVE 'N'        TO WS-TEST-MODE-FLAG.
+           MOVE 'TESTMODE' TO TMD-MODE-KEY.
+           EXEC CICS READ
+                     FILE('QQ1TMOD')
+                     INTO(QQ1TMODE-RECORD)
+                     RIDFLD(TMD-MODE-KEY)
+                     RESP(WS-TMODE-RESP)
+           END-EXEC.
+           IF WS-TMODE-RESP = DFHRESP(NORMAL)
+               IF TMD-TEST-MODE-ON
+                   MOVE 'Y' TO WS-TEST-MODE-FLAG
+               END-IF
+               IF TMD-ABEND-CODE NOT = SPACES
+                   MOVE TMD-ABEND-CODE TO WS-ABCODE-CONFIGURED
+               END-IF
+           END-IF.
+
+       000008-RESOLVE-ABEND-CODE-OVERRIDE.
+      *    QQ1TMODE's TMD-ABEND-CODE already supplied a start-of-day
+      *    override (if any) above. When this run was kicked off via
+      *    QQ1W0021's CHANNEL('QQ1WEBCH') (req022), also honor a
+      *    per-call override passed as container QQ1ABCCN, so external
+      *    load-generation tooling can drive different abend scenarios
+      *    through the same entry point one HTTP call at a time
+      *    without touching the start-of-day control file.
+           EXEC CICS ASSIGN
+                     CHANNEL(WS-CURRENT-CHANNEL-NAME)
+           END-EXEC.
+           IF WS-CURRENT-CHANNEL-NAME = 'QQ1WEBCH'
+               EXEC CICS GET CONTAINER('QQ1ABCCN')
+                         CHANNEL('QQ1WEBCH')
+                         INTO(WS-ABCODE-OVERRIDE)
+                         RESP(WS-CONTAINER-RESP)
+               END-EXEC
+               IF WS-CONTAINER-RESP = DFHRESP(NORMAL)
+                       AND WS-ABCODE-OVERRIDE NOT = SPACES
+                   MOVE WS-ABCODE-OVERRIDE TO WS-ABCODE-CONFIGURED
+               END-IF
+           END-IF.
+
+       000005-SECURITY-CHECK.
+
+           MOVE 'QQ1C0021' TO QB5-RESOURCE-NAME.
+           EXEC CICS ASSIGN
+                     USERID(QB5-USERID)
+           END-EXEC.
+           EXEC CICS QUERY SECURITY
+                     RESID(QB5-RESOURCE-NAME)
+                     RESIDLENGTH(LENGTH OF QB5-RESOURCE-NAME)
+                     RESCLASS(QB5-RESOURCE-CLASS)
+                     READ
+                     RESP(QB5-AUTH-RETURN-CODE)
+                     RESP2(QB5-AUTH-RESP2)
+           END-EXEC.
+           IF QB5-AUTH-RETURN-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO QB5-AUTH-FLAG
+           ELSE
+               MOVE 'N' TO QB5-AUTH-FLAG
+           END-IF.
