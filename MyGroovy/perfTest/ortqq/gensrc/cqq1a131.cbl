@@ -6,22 +6,141 @@
        01  FILLER.
            03  FILLER                   PIC X(32)   VALUE
                  'AllFusion(R) Gen r7'.
-           03 TXT                       PIC X(1). 
-           03 L                         PIC 9.
+       COPY QQ1M013.
+       01  WS-ABSTIME                   PIC S9(15) COMP-3.
+       01  WS-DEPTH-DIAG-LINE.
+           05  FILLER                   PIC X(17) VALUE
+                 'CALL DEPTH TRIP '.
+           05  WS-DEPTH-DIAG-PROGID     PIC X(8)  VALUE 'CQQ1A131'.
+       01  WS-DEPTH-DIAG-LENGTH         PIC S9(4) COMP VALUE +25.
+       01  WS-CQQ1A130-FLAG             PIC X(1).
+       01  WS-REFID-TASKNO               PIC 9(7).
+       01  WS-ABSTIME-BEFORE            PIC S9(15)  COMP-3.
+       01  WS-ABSTIME-AFTER             PIC S9(15)  COMP-3.
+       01  WS-CPUTIME-BEFORE            PIC S9(9)   COMP.
+       01  WS-CPUTIME-AFTER             PIC S9(9)   COMP.
        LINKAGE SECTION.
        01  IEF-RUNTIME-PARM1  PIC X(1).
-       PROCEDURE DIVISION USING IEF-RUNTIME-PARM1.
+       COPY QQ1SRVD.
+       COPY QQ1DEPTH.
+       COPY QQ1CHAIN.
+       COPY QQ1MTRC.
+       COPY QQ1DIAL.
+       PROCEDURE DIVISION USING IEF-RUNTIME-PARM1
+                                 EXP-REFERENCE-IQQ1-SERVER-DATA
+                                 WS-CALL-NESTING
+                                 WS-CHAIN-TRACE
+                                 WS-METRICS-TRACE
+                                 IMP-DIALECT-IQQ1-COMPONENT.
        MAIN-0008192021.
       *
-           MOVE 'X' TO IEF-RUNTIME-PARM1. 
-           EXEC CICS SEND TEXT FROM(TXT) LENGTH(L) END-EXEC.     
-           CALL 'CQQ1A130'
+           ADD 1 TO CALL-DEPTH-COUNTER.
+           IF CALL-DEPTH-COUNTER > CALL-DEPTH-LIMIT
+               MOVE 'Y' TO CALL-DEPTH-TRIPPED-FLAG
+               EXEC CICS WRITEQ TD
+                         QUEUE('CSMT')
+                         FROM(WS-DEPTH-DIAG-LINE)
+                         LENGTH(WS-DEPTH-DIAG-LENGTH)
+               END-EXEC
+               MOVE 'E' TO IEF-RUNTIME-PARM1
+               MOVE 'E' TO CHAIN-FLAG-CQQ1A131
+               GOBACK
+           END-IF.
+
+           MOVE 'X' TO IEF-RUNTIME-PARM1.
+           PERFORM PARA-BUILD-SERVER-DATA.
+           MOVE 'CQQ1A131'            TO PROGIDO.
+           MOVE SRVD-REFERENCE-ID     TO REFIDO.
+           MOVE SRVD-SERVER-TIMESTAMP TO TSO.
+           MOVE DIALECT-CD            TO DIALO.
+           EXEC CICS SEND MAP('QQ1M13A')
+                     MAPSET('QQ1M013')
+                     FROM(QQ1M13AO)
+                     ERASE
+           END-EXEC.
+           IF NOT CALL-DEPTH-TRIPPED
+               MOVE 'I' TO WS-CQQ1A130-FLAG
+               EXEC CICS ASKTIME
+                         ABSTIME(WS-ABSTIME-BEFORE)
+               END-EXEC
+               EXEC CICS INQUIRE TASK
+                         CPUTIME(WS-CPUTIME-BEFORE)
+               END-EXEC
+               CALL 'CQQ1A130' USING WS-CQQ1A130-FLAG
+                                      WS-CALL-NESTING
+                                      WS-CHAIN-TRACE
+                                      WS-METRICS-TRACE
+                                      IMP-DIALECT-IQQ1-COMPONENT
+               EXEC CICS ASKTIME
+                         ABSTIME(WS-ABSTIME-AFTER)
+               END-EXEC
+               EXEC CICS INQUIRE TASK
+                         CPUTIME(WS-CPUTIME-AFTER)
+               END-EXEC
+               ADD 1 TO MTR-CALL-COUNT(3)
+               ADD WS-ABSTIME-AFTER TO MTR-ELAPSED-TICKS(3)
+               SUBTRACT WS-ABSTIME-BEFORE FROM MTR-ELAPSED-TICKS(3)
+               ADD WS-CPUTIME-AFTER TO MTR-CPU-TICKS(3)
+               SUBTRACT WS-CPUTIME-BEFORE FROM MTR-CPU-TICKS(3)
+               MOVE 'Y' TO MTR-CALLED-FLAG(3)
+               MOVE WS-CQQ1A130-FLAG TO CHAIN-FLAG-CQQ1A130
+      *        CQQ1A130's real outcome, not the 'X' moved at entry
+      *        above, has to be what CQQ1A121 and QQ1C0021 see - they
+      *        only ever look at IEF-RUNTIME-PARM1, never at the
+      *        CHAIN-FLAG-CQQ1A130 trace field.
+               MOVE WS-CQQ1A130-FLAG TO IEF-RUNTIME-PARM1
+           END-IF.
+           MOVE IEF-RUNTIME-PARM1 TO CHAIN-FLAG-CQQ1A131.
            GOBACK.
       *
+       PARA-BUILD-SERVER-DATA.
+      *    SET exp_reference iqq1_server_data server_timestamp TO
+      *    CURRENT_TIMESTAMP
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                     ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(SRVD-SERVER-DATE)
+                     DATESEP('-')
+                     TIME(SRVD-SERVER-TIME)
+                     TIMESEP(':')
+           END-EXEC.
+      *    SET exp_reference iqq1_server_data server_date TO
+      *    datetimestamp(server_timestamp); server_time likewise.
+           STRING SRVD-SERVER-DATE DELIMITED SIZE
+                  'T'              DELIMITED SIZE
+                  SRVD-SERVER-TIME DELIMITED SIZE
+                  '.000000'        DELIMITED SIZE
+                  INTO SRVD-SERVER-TIMESTAMP
+           END-STRING.
+      *    SET exp_reference iqq1_server_data reference_id TO
+      *    exp_reference iqq1_server_data server_timestamp.
+      *    server_timestamp (26 bytes) does not fit in the 15-byte
+      *    reference_id without truncating down to whole-minute
+      *    granularity, which let concurrent/closely-spaced runs
+      *    collide. EIBTASKN is unique per task for the life of the
+      *    task, so task-number + server_time (7 + 8 = 15 bytes)
+      *    gives a collision-free id without widening
+      *    SRVD-REFERENCE-ID and every downstream field that stores
+      *    it (audit/metrics/DB2).
+           MOVE EIBTASKN TO WS-REFID-TASKNO.
+           STRING WS-REFID-TASKNO DELIMITED SIZE
+                  SRVD-SERVER-TIME DELIMITED SIZE
+                  INTO SRVD-REFERENCE-ID
+           END-STRING.
+           EXIT.
 
       *     CALL 'TIRFTMTS' USING IEF-RUNTIME-PARM1
        
       *   +->   CQQ1A131_SERVER_INIT              10/20/2006  09:59
+      *   !       IMPORTS:
+      *   !         Work View imp_dialect iqq1_component (Transient,
+      *   !         Optional, Import only)
+      *   !           dialect_cd
+      *   !         Forwarded from CQQ1A121 so the QQ1M13A status
+      *   !         screen can show it alongside reference_id and
+      *   !         server_timestamp.
       *   !       EXPORTS:
       *   !         Work View exp_reference iqq1_server_data
       *   !         (Transient, Export only)
