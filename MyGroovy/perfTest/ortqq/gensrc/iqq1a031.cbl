@@ -6,14 +6,235 @@
        01  FILLER.
            03  FILLER                   PIC X(32)   VALUE
                  'CA Gen r8'.
+      *    QQ1MSGT is a VSAM KSDS owned by CICS (DEFINE FILE in
+      *    csd/QQ1CSD.txt) - CICS(Y) programs never OPEN/CLOSE or issue
+      *    native READ/WRITE against a CICS-owned file, they issue
+      *    EXEC CICS READ FILE(...) and let CICS manage the dataset, so
+      *    the record layout lives here in WORKING-STORAGE rather than
+      *    under an FD in the FILE SECTION.
+       COPY QQ1MSGT.
+       01  WS-MSGT-RESP                 PIC S9(8) COMP.
+       01  WS-ERROR-LOG-LINE.
+           05  WS-ERR-LOG-SERVID        PIC X(8).
+           05  FILLER                   PIC X(1)    VALUE SPACE.
+           05  WS-ERR-LOG-CONTEXT       PIC X(60).
+       01  WS-ERROR-LOG-LENGTH          PIC S9(4) COMP VALUE +69.
+      *----------------------------------------------------------------*
+      *    Working storage for the %1 .. %15 substitution scan used    *
+      *    by PARA-DYNAMIC-STR-PREPARE.                                *
+      *----------------------------------------------------------------*
+       01  WS-TOKEN-DIGITS-TABLE.
+           05  FILLER                   PIC X(2)    VALUE '1 '.
+           05  FILLER                   PIC X(2)    VALUE '2 '.
+           05  FILLER                   PIC X(2)    VALUE '3 '.
+           05  FILLER                   PIC X(2)    VALUE '4 '.
+           05  FILLER                   PIC X(2)    VALUE '5 '.
+           05  FILLER                   PIC X(2)    VALUE '6 '.
+           05  FILLER                   PIC X(2)    VALUE '7 '.
+           05  FILLER                   PIC X(2)    VALUE '8 '.
+           05  FILLER                   PIC X(2)    VALUE '9 '.
+           05  FILLER                   PIC X(2)    VALUE '10'.
+           05  FILLER                   PIC X(2)    VALUE '11'.
+           05  FILLER                   PIC X(2)    VALUE '12'.
+           05  FILLER                   PIC X(2)    VALUE '13'.
+           05  FILLER                   PIC X(2)    VALUE '14'.
+           05  FILLER                   PIC X(2)    VALUE '15'.
+       01  WS-TOKEN-DIGITS REDEFINES WS-TOKEN-DIGITS-TABLE.
+           05  WS-TOKEN-DIGIT           PIC X(2) OCCURS 15 TIMES.
+       01  WS-WORK-TEXT                 PIC X(120).
+       01  WS-RESULT-TEXT               PIC X(120).
+       01  WS-TOKEN-TEXT                PIC X(4).
+       01  WS-TOKEN-LEN                 PIC 9(2).
+       01  WS-PARM-TEXT                 PIC X(20).
+       01  WS-PARM-LEN                  PIC 9(2).
+       01  WS-SUB-IDX                   PIC 9(2).
+       01  WS-SCAN-POS                  PIC 9(3).
+       01  WS-OUT-POS                   PIC 9(3).
+      *----------------------------------------------------------------*
+      *    In-memory message-text cache (req023). A CICS main TS queue *
+      *    holds one item per distinct MSGT-KEY already looked up this *
+      *    region's lifetime, so repeated perf-test iterations hitting *
+      *    the same resource_name/dialect_code/sequence_num skip the   *
+      *    QQ1MSGT VSAM READ entirely once it has been primed once.    *
+      *    Only the message-text template is cached - %1..%15          *
+      *    substitution still runs fresh every call since parameter    *
+      *    values differ per call.                                     *
+      *----------------------------------------------------------------*
+       01  WS-CACHE-QUEUE-NAME           PIC X(8)    VALUE 'QQ1MSGC'.
+       01  WS-CACHE-ITEM-LEN             PIC S9(4) COMP VALUE +133.
+       01  WS-CACHE-ITEM-NUM             PIC S9(4) COMP.
+       01  WS-CACHE-MAX-ITEMS            PIC S9(4) COMP VALUE +50.
+       01  WS-CACHE-RESP                 PIC S9(8) COMP.
+       01  WS-CACHE-HIT-FLAG             PIC X(1)    VALUE 'N'.
+           88  WS-CACHE-HIT                       VALUE 'Y'.
+       COPY QQ1MSGT REPLACING QQ1MSGT-RECORD BY WS-CACHE-ENTRY
+                              MSGT-KEY BY CACHE-KEY
+                              MSGT-RESOURCE-NAME BY CACHE-RESOURCE-NAME
+                              MSGT-DIALECT-CODE BY CACHE-DIALECT-CODE
+                              MSGT-SEQUENCE-NUM BY CACHE-SEQUENCE-NUM
+                              MSGT-TEXT BY CACHE-TEXT.
        LINKAGE SECTION.
        01  IEF-RUNTIME-PARM1  PIC X(1).
-       PROCEDURE DIVISION USING IEF-RUNTIME-PARM1.
-           MOVE 'N' TO IEF-RUNTIME-PARM1          
+       COPY QQ1ERR.
+       COPY QQ1DSD.
+       PROCEDURE DIVISION USING IEF-RUNTIME-PARM1
+                                 IMP-ERROR-IQQ1-COMPONENT
+                                 IQQ1-DYNAMIC-STRING-DETAIL
+                                 IMP-GROUP-PARAMETERS.
+       MAIN-0022020190.
+           MOVE 'N' TO IEF-RUNTIME-PARM1.
+           PERFORM PARA-0022020190-INIT-EXIT.
+           PERFORM PARA-DYNAMIC-STR-PREPARE.
       *
            GOBACK.
       *
        PARA-0022020190-INIT-EXIT.
+           EVALUATE TRUE
+               WHEN ERR-SEV-SEVERE
+               WHEN ERR-SEV-ERROR
+                   MOVE ERR-ORIGIN-SERVID  TO WS-ERR-LOG-SERVID
+                   MOVE ERR-CONTEXT-STRING TO WS-ERR-LOG-CONTEXT
+                   EXEC CICS WRITEQ TD
+                             QUEUE('CSMT')
+                             FROM(WS-ERROR-LOG-LINE)
+                             LENGTH(WS-ERROR-LOG-LENGTH)
+                   END-EXEC
+                   MOVE 'E' TO IEF-RUNTIME-PARM1
+                   IF ERR-ROLLBACK-REQUIRED
+                       MOVE 'R' TO IEF-RUNTIME-PARM1
+                   END-IF
+               WHEN ERR-SEV-WARNING
+                   MOVE ERR-ORIGIN-SERVID  TO WS-ERR-LOG-SERVID
+                   MOVE ERR-CONTEXT-STRING TO WS-ERR-LOG-CONTEXT
+                   EXEC CICS WRITEQ TD
+                             QUEUE('CSMT')
+                             FROM(WS-ERROR-LOG-LINE)
+                             LENGTH(WS-ERROR-LOG-LENGTH)
+                   END-EXEC
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           EXIT.
+
+       PARA-DYNAMIC-STR-PREPARE.
+           MOVE SPACES TO DSD-RESULT-TEXT.
+           MOVE 'N'    TO DSD-RESULT-FOUND-FLAG.
+           IF DSD-RESOURCE-NAME = SPACES
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE DSD-RESOURCE-NAME TO MSGT-RESOURCE-NAME.
+           MOVE DSD-DIALECT-CODE  TO MSGT-DIALECT-CODE.
+           MOVE DSD-SEQUENCE-NUM  TO MSGT-SEQUENCE-NUM.
+
+           PERFORM PARA-CACHE-LOOKUP.
+           IF WS-CACHE-HIT
+               MOVE 'Y' TO DSD-RESULT-FOUND-FLAG
+           ELSE
+               EXEC CICS READ FILE('QQ1MSGT')
+                         INTO(QQ1MSGT-RECORD)
+                         RIDFLD(MSGT-KEY)
+                         RESP(WS-MSGT-RESP)
+               END-EXEC
+
+               IF WS-MSGT-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'N' TO DSD-RESULT-FOUND-FLAG
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE 'Y'         TO DSD-RESULT-FOUND-FLAG
+               MOVE MSGT-TEXT   TO WS-WORK-TEXT
+               PERFORM PARA-CACHE-STORE
+           END-IF.
+
+           PERFORM VARYING WS-SUB-IDX FROM 15 BY -1
+                     UNTIL WS-SUB-IDX < 1
+               MOVE SPACES TO WS-TOKEN-TEXT
+               STRING '%' DELIMITED SIZE
+                      WS-TOKEN-DIGIT(WS-SUB-IDX) DELIMITED SPACE
+                      INTO WS-TOKEN-TEXT
+               END-STRING
+               MOVE 0 TO WS-TOKEN-LEN
+               INSPECT WS-TOKEN-TEXT TALLYING WS-TOKEN-LEN
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+               MOVE PARAMETER-VALUE(WS-SUB-IDX) TO WS-PARM-TEXT
+               MOVE 0 TO WS-PARM-LEN
+               INSPECT WS-PARM-TEXT TALLYING WS-PARM-LEN
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+               PERFORM PARA-REPLACE-TOKEN
+           END-PERFORM.
+
+           MOVE WS-WORK-TEXT TO DSD-RESULT-TEXT.
+           EXIT.
+
+       PARA-CACHE-LOOKUP.
+      *    Linear scan of TS queue QQ1MSGC for an item whose key
+      *    matches this call's MSGT-KEY. Small, fixed upper bound
+      *    (WS-CACHE-MAX-ITEMS) keeps this bounded even if the queue
+      *    somehow grew past the distinct-key count expected for one
+      *    region's QQ1MSGT content.
+           MOVE 'N' TO WS-CACHE-HIT-FLAG.
+           MOVE 1   TO WS-CACHE-ITEM-NUM.
+           PERFORM UNTIL WS-CACHE-HIT
+                   OR WS-CACHE-ITEM-NUM > WS-CACHE-MAX-ITEMS
+               EXEC CICS READQ TS QUEUE(WS-CACHE-QUEUE-NAME)
+                         INTO(WS-CACHE-ENTRY)
+                         LENGTH(WS-CACHE-ITEM-LEN)
+                         ITEM(WS-CACHE-ITEM-NUM)
+                         RESP(WS-CACHE-RESP)
+               END-EXEC
+               IF WS-CACHE-RESP NOT = DFHRESP(NORMAL)
+                   MOVE WS-CACHE-MAX-ITEMS TO WS-CACHE-ITEM-NUM
+               ELSE
+                   IF CACHE-KEY = MSGT-KEY
+                       MOVE 'Y'       TO WS-CACHE-HIT-FLAG
+                       MOVE CACHE-TEXT TO WS-WORK-TEXT
+                   ELSE
+                       ADD 1 TO WS-CACHE-ITEM-NUM
+                   END-IF
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       PARA-CACHE-STORE.
+      *    Appends this call's just-read MSGT-KEY/MSGT-TEXT to the TS
+      *    queue cache so the next call for the same resource_name/
+      *    dialect_code/sequence_num is a cache hit instead of another
+      *    QQ1MSGT VSAM READ.
+           MOVE MSGT-KEY  TO CACHE-KEY.
+           MOVE MSGT-TEXT TO CACHE-TEXT.
+           EXEC CICS WRITEQ TS QUEUE(WS-CACHE-QUEUE-NAME)
+                     FROM(WS-CACHE-ENTRY)
+                     LENGTH(WS-CACHE-ITEM-LEN)
+                     RESP(WS-CACHE-RESP)
+           END-EXEC.
+           EXIT.
+
+       PARA-REPLACE-TOKEN.
+      *    Replaces every occurrence of WS-TOKEN-TEXT(1:WS-TOKEN-LEN) in
+      *    WS-WORK-TEXT with WS-PARM-TEXT(1:WS-PARM-LEN).
+           MOVE SPACES TO WS-RESULT-TEXT.
+           MOVE 1 TO WS-SCAN-POS.
+           MOVE 1 TO WS-OUT-POS.
+           PERFORM UNTIL WS-SCAN-POS > 120 OR WS-OUT-POS > 120
+               IF WS-SCAN-POS + WS-TOKEN-LEN - 1 <= 120
+                 AND WS-WORK-TEXT(WS-SCAN-POS:WS-TOKEN-LEN) =
+                     WS-TOKEN-TEXT(1:WS-TOKEN-LEN)
+                   IF WS-PARM-LEN > 0
+                       AND WS-OUT-POS + WS-PARM-LEN - 1 <= 120
+                       MOVE WS-PARM-TEXT(1:WS-PARM-LEN)
+                           TO WS-RESULT-TEXT(WS-OUT-POS:WS-PARM-LEN)
+                       ADD WS-PARM-LEN TO WS-OUT-POS
+                   END-IF
+                   ADD WS-TOKEN-LEN TO WS-SCAN-POS
+               ELSE
+                   MOVE WS-WORK-TEXT(WS-SCAN-POS:1)
+                       TO WS-RESULT-TEXT(WS-OUT-POS:1)
+                   ADD 1 TO WS-OUT-POS
+                   ADD 1 TO WS-SCAN-POS
+               END-IF
+           END-PERFORM.
+           MOVE WS-RESULT-TEXT TO WS-WORK-TEXT.
            EXIT.
 
       *   +->   IQQ1A031_DYNAMIC_STR_PREPARE_S    01/03/2019  14:07
