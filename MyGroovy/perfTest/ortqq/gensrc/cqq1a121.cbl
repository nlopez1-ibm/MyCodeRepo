@@ -6,20 +6,303 @@
        01  FILLER.
            03  FILLER                   PIC X(32)   VALUE
                  'AllFusion(R) Gen r7'.
-       LINKAGE SECTION.
+       01  WS-ABSTIME-BEFORE            PIC S9(15)  COMP-3.
+       01  WS-ABSTIME-AFTER             PIC S9(15)  COMP-3.
+       01  WS-CPUTIME-BEFORE            PIC S9(9)   COMP.
+       01  WS-CPUTIME-AFTER             PIC S9(9)   COMP.
+       COPY QQ1DEPTH.
        01  IEF-RUNTIME-PARM1  PIC X(1).
-       PROCEDURE DIVISION USING IEF-RUNTIME-PARM1.
+       COPY QQ1ERR.
+       COPY QQ1DSD.
+       COPY QQ1SRVD.
+       COPY QQ1CHAIN.
+       COPY QQ1MTRC.
+       COPY QQ1DIAL.
+       COPY QQ1DPLF.
+       COPY QQ1QUSC.
+       01  WS-INFLIGHT-QUEUE-NAME       PIC X(8)    VALUE 'QQ1INFLT'.
+       01  WS-INFLIGHT-ITEM-LEN         PIC S9(4)   COMP
+                                         VALUE +46.
+       01  WS-INFLIGHT-RESP             PIC S9(8)   COMP.
+       01  WS-QUIESCE-RETRY-COUNT       PIC 9(2)    COMP VALUE ZERO.
+       01  WS-QUIESCE-RETRY-LIMIT       PIC 9(2)    COMP VALUE 10.
+       01  WS-QUIESCE-DELAY-INTERVAL    PIC S9(7)   COMP-3 VALUE 1.
+       PROCEDURE DIVISION.
        MAIN-0008716309.
+      *    CALLed via EXEC CICS LINK ... CHANNEL('QQ1CHANL') - inputs
+      *    arrive as containers on the channel instead of a USING
+      *    parameter list; see QQ1C0021's 000000-CONTROL.
+           EXEC CICS GET CONTAINER('QQ1RUNPM')
+                     INTO(IEF-RUNTIME-PARM1)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1ERRCN')
+                     INTO(IMP-ERROR-IQQ1-COMPONENT)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1DSDCN')
+                     INTO(IQQ1-DYNAMIC-STRING-DETAIL)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1GRPCN')
+                     INTO(IMP-GROUP-PARAMETERS)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1SRVCN')
+                     INTO(EXP-REFERENCE-IQQ1-SERVER-DATA)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1CHNCN')
+                     INTO(WS-CHAIN-TRACE)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1MTRCN')
+                     INTO(WS-METRICS-TRACE)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1DIACN')
+                     INTO(IMP-DIALECT-IQQ1-COMPONENT)
+           END-EXEC.
+           EXEC CICS GET CONTAINER('QQ1DPLCN')
+                     INTO(WS-DPL-CONTEXT-FLAG)
+           END-EXEC.
+
            MOVE "I" TO IEF-RUNTIME-PARM1.
+           MOVE 0   TO CALL-DEPTH-COUNTER.
+           MOVE 10  TO CALL-DEPTH-LIMIT.
+           MOVE 'N' TO CALL-DEPTH-TRIPPED-FLAG.
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME-BEFORE)
+           END-EXEC.
+           EXEC CICS INQUIRE TASK
+                     CPUTIME(WS-CPUTIME-BEFORE)
+           END-EXEC.
            CALL 'CQQ1A131' USING IEF-RUNTIME-PARM1
-           CALL 'IQQ1A031'.      
-           GOBACK.    
-      *     
+                                  EXP-REFERENCE-IQQ1-SERVER-DATA
+                                  WS-CALL-NESTING
+                                  WS-CHAIN-TRACE
+                                  WS-METRICS-TRACE
+                                  IMP-DIALECT-IQQ1-COMPONENT.
+           EXEC CICS ASKTIME
+                     ABSTIME(WS-ABSTIME-AFTER)
+           END-EXEC.
+           EXEC CICS INQUIRE TASK
+                     CPUTIME(WS-CPUTIME-AFTER)
+           END-EXEC.
+           ADD 1 TO MTR-CALL-COUNT(2).
+           ADD WS-ABSTIME-AFTER TO MTR-ELAPSED-TICKS(2).
+           SUBTRACT WS-ABSTIME-BEFORE FROM MTR-ELAPSED-TICKS(2).
+           ADD WS-CPUTIME-AFTER TO MTR-CPU-TICKS(2).
+           SUBTRACT WS-CPUTIME-BEFORE FROM MTR-CPU-TICKS(2).
+           MOVE 'Y' TO MTR-CALLED-FLAG(2).
+
+           IF IEF-RUNTIME-PARM1 = 'X'
+               EXEC CICS ASKTIME
+                         ABSTIME(WS-ABSTIME-BEFORE)
+               END-EXEC
+               EXEC CICS INQUIRE TASK
+                         CPUTIME(WS-CPUTIME-BEFORE)
+               END-EXEC
+               MOVE DIALECT-CD TO DSD-DIALECT-CODE
+               PERFORM PARA-MARK-INFLIGHT
+               CALL 'IQQ1A031' USING IEF-RUNTIME-PARM1
+                                      IMP-ERROR-IQQ1-COMPONENT
+                                      IQQ1-DYNAMIC-STRING-DETAIL
+                                      IMP-GROUP-PARAMETERS
+               PERFORM PARA-CLEAR-INFLIGHT
+               EXEC CICS ASKTIME
+                         ABSTIME(WS-ABSTIME-AFTER)
+               END-EXEC
+               EXEC CICS INQUIRE TASK
+                         CPUTIME(WS-CPUTIME-AFTER)
+               END-EXEC
+               ADD 1 TO MTR-CALL-COUNT(4)
+               ADD WS-ABSTIME-AFTER TO MTR-ELAPSED-TICKS(4)
+               SUBTRACT WS-ABSTIME-BEFORE FROM MTR-ELAPSED-TICKS(4)
+               ADD WS-CPUTIME-AFTER TO MTR-CPU-TICKS(4)
+               SUBTRACT WS-CPUTIME-BEFORE FROM MTR-CPU-TICKS(4)
+               MOVE 'Y' TO MTR-CALLED-FLAG(4)
+               MOVE IEF-RUNTIME-PARM1 TO CHAIN-FLAG-IQQ1A031
+               PERFORM PARA-HANDLE-ROLLBACK
+           ELSE
+      *        CQQ1A131 (server init) did not come back clean -
+      *        skip IQQ1A031 and report the failure instead of
+      *        plowing ahead.
+               MOVE '2'        TO ERR-SEVERITY-CODE
+               MOVE 'CQQ1A131' TO ERR-ORIGIN-SERVID
+               MOVE 'server init did not return normally'
+                   TO ERR-CONTEXT-STRING
+               MOVE SPACES TO CHAIN-FLAG-IQQ1A031
+               MOVE 'E' TO IEF-RUNTIME-PARM1
+           END-IF.
+           MOVE IEF-RUNTIME-PARM1 TO CHAIN-FLAG-CQQ1A121.
+
+      *    SERVER_TERMINATION quiesce: drain any other task's
+      *    in-progress IQQ1A031 request (tracked via reference_id and
+      *    server_timestamp from EXP-REFERENCE-IQQ1-SERVER-DATA,
+      *    per QQ1SRVD) before this task's termination completes.
+           PERFORM PARA-QUIESCE-DRAIN.
+
+           EXEC CICS PUT CONTAINER('QQ1RUNPM')
+                     FROM(IEF-RUNTIME-PARM1)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1ERRCN')
+                     FROM(IMP-ERROR-IQQ1-COMPONENT)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1DSDCN')
+                     FROM(IQQ1-DYNAMIC-STRING-DETAIL)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1SRVCN')
+                     FROM(EXP-REFERENCE-IQQ1-SERVER-DATA)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1CHNCN')
+                     FROM(WS-CHAIN-TRACE)
+           END-EXEC.
+           EXEC CICS PUT CONTAINER('QQ1MTRCN')
+                     FROM(WS-METRICS-TRACE)
+           END-EXEC.
+           GOBACK.
+      *
+       PARA-HANDLE-ROLLBACK.
+      *    IQQ1A031 sets imp_error rollback_indicator (and returns
+      *    IEF-RUNTIME-PARM1 = 'R') when a severe/error condition
+      *    demands the unit of work be backed out, and returns plain
+      *    'E' (no rollback) for any other error/severe condition, or
+      *    'N' when the run was clean. Previously this paragraph
+      *    forced every non-rollback outcome to 'X', silently
+      *    reporting IQQ1A031's real 'E' error signal as success.
+      *    Only a clean 'N' is translated to 'X' here; 'E' passes
+      *    through unchanged so QQ1C0021's audit/ABEND logic still
+      *    sees it.
+      *
+      *    CICS prohibits SYNCPOINT/SYNCPOINT ROLLBACK in a
+      *    distributed-program-link (DPL) server program, and in any
+      *    program it in turn LINKs to, because they run under the
+      *    client's unit of work. QQ1B0012's EXCI driver (req012)
+      *    reaches this exact path via DFHXCLNK -> QQ1C0021 ->
+      *    CQQ1A121, so WS-DPL-CONTEXT-FLAG (set by QQ1C0021 from
+      *    EIBCALEN, see QQ1DPLF) gates the SYNCPOINT: under EXCI the
+      *    rollback indicator is still honored for reporting purposes
+      *    ('R' still flows to the audit trail) but the actual backout
+      *    is left to the EXCI client's own unit of work instead of
+      *    risking an AEXC-class abend issuing SYNCPOINT here.
+           IF ERR-ROLLBACK-REQUIRED
+               IF NOT DPL-CONTEXT-ACTIVE
+                   EXEC CICS SYNCPOINT ROLLBACK
+                   END-EXEC
+               END-IF
+               MOVE 'R' TO IEF-RUNTIME-PARM1
+           ELSE
+               IF IEF-RUNTIME-PARM1 = 'N'
+                   MOVE 'X' TO IEF-RUNTIME-PARM1
+               END-IF
+           END-IF.
+           EXIT.
+      *
+       PARA-MARK-INFLIGHT.
+      *    Increment the process-wide in-flight counter on TS queue
+      *    QQ1INFLT before calling IQQ1A031, so a concurrent task's
+      *    SERVER_TERMINATION quiesce step (PARA-QUIESCE-DRAIN) can
+      *    see this request is still in progress. ENQ/DEQ around the
+      *    read-modify-write keeps the increment atomic across tasks.
+           EXEC CICS ENQ RESOURCE(WS-INFLIGHT-QUEUE-NAME)
+                     LENGTH(8)
+           END-EXEC.
+           EXEC CICS READQ TS QUEUE(WS-INFLIGHT-QUEUE-NAME)
+                     INTO(QQ1QUSC-RECORD)
+                     LENGTH(WS-INFLIGHT-ITEM-LEN)
+                     ITEM(1)
+                     RESP(WS-INFLIGHT-RESP)
+           END-EXEC.
+           IF WS-INFLIGHT-RESP NOT = DFHRESP(NORMAL)
+               MOVE ZERO TO QUSC-INFLIGHT-COUNT
+           END-IF.
+           ADD 1 TO QUSC-INFLIGHT-COUNT.
+           MOVE SRVD-REFERENCE-ID     TO QUSC-LAST-REFERENCE-ID.
+           MOVE SRVD-SERVER-TIMESTAMP TO QUSC-LAST-SERVER-TIMESTAMP.
+           EXEC CICS WRITEQ TS QUEUE(WS-INFLIGHT-QUEUE-NAME)
+                     FROM(QQ1QUSC-RECORD)
+                     LENGTH(WS-INFLIGHT-ITEM-LEN)
+                     ITEM(1)
+                     REWRITE
+                     RESP(WS-INFLIGHT-RESP)
+           END-EXEC.
+           IF WS-INFLIGHT-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS WRITEQ TS QUEUE(WS-INFLIGHT-QUEUE-NAME)
+                         FROM(QQ1QUSC-RECORD)
+                         LENGTH(WS-INFLIGHT-ITEM-LEN)
+               END-EXEC
+           END-IF.
+           EXEC CICS DEQ RESOURCE(WS-INFLIGHT-QUEUE-NAME)
+                     LENGTH(8)
+           END-EXEC.
+           EXIT.
+      *
+       PARA-CLEAR-INFLIGHT.
+      *    Mirror decrement of PARA-MARK-INFLIGHT once IQQ1A031 has
+      *    returned control to CQQ1A121.
+           EXEC CICS ENQ RESOURCE(WS-INFLIGHT-QUEUE-NAME)
+                     LENGTH(8)
+           END-EXEC.
+           EXEC CICS READQ TS QUEUE(WS-INFLIGHT-QUEUE-NAME)
+                     INTO(QQ1QUSC-RECORD)
+                     LENGTH(WS-INFLIGHT-ITEM-LEN)
+                     ITEM(1)
+                     RESP(WS-INFLIGHT-RESP)
+           END-EXEC.
+           IF WS-INFLIGHT-RESP = DFHRESP(NORMAL)
+               IF QUSC-INFLIGHT-COUNT > ZERO
+                   SUBTRACT 1 FROM QUSC-INFLIGHT-COUNT
+               END-IF
+               EXEC CICS WRITEQ TS QUEUE(WS-INFLIGHT-QUEUE-NAME)
+                         FROM(QQ1QUSC-RECORD)
+                         LENGTH(WS-INFLIGHT-ITEM-LEN)
+                         ITEM(1)
+                         REWRITE
+                         RESP(WS-INFLIGHT-RESP)
+               END-EXEC
+           END-IF.
+           EXEC CICS DEQ RESOURCE(WS-INFLIGHT-QUEUE-NAME)
+                     LENGTH(8)
+           END-EXEC.
+           EXIT.
+      *
+       PARA-QUIESCE-DRAIN.
+      *    Poll the shared in-flight counter, bounded by
+      *    WS-QUIESCE-RETRY-LIMIT, so SERVER_TERMINATION waits for
+      *    any other task's in-progress IQQ1A031 request to drain
+      *    instead of completing out from under it. Bounded rather
+      *    than unconditional so a stuck/abended sibling task can
+      *    never hang this task's termination forever.
+           MOVE ZERO TO WS-QUIESCE-RETRY-COUNT.
+           PERFORM UNTIL WS-QUIESCE-RETRY-COUNT >=
+                   WS-QUIESCE-RETRY-LIMIT
+               EXEC CICS READQ TS QUEUE(WS-INFLIGHT-QUEUE-NAME)
+                         INTO(QQ1QUSC-RECORD)
+                         LENGTH(WS-INFLIGHT-ITEM-LEN)
+                         ITEM(1)
+                         RESP(WS-INFLIGHT-RESP)
+               END-EXEC
+               IF WS-INFLIGHT-RESP NOT = DFHRESP(NORMAL)
+                   MOVE ZERO TO QUSC-INFLIGHT-COUNT
+               END-IF
+               IF QUSC-INFLIGHT-COUNT = ZERO
+                   MOVE WS-QUIESCE-RETRY-LIMIT TO
+                       WS-QUIESCE-RETRY-COUNT
+               ELSE
+                   EXEC CICS DELAY
+                             INTERVAL(WS-QUIESCE-DELAY-INTERVAL)
+                   END-EXEC
+                   ADD 1 TO WS-QUIESCE-RETRY-COUNT
+               END-IF
+           END-PERFORM.
+           EXIT.
+      *
       *   +->   CQQ1A121_SERVER_TERMINATION       11/10/2006  10:39
+      *   !       Invoked via EXEC CICS LINK CHANNEL('QQ1CHANL') by
+      *   !       QQ1C0021; every work view below arrives as a
+      *   !       container on that channel instead of a USING
+      *   !       parameter.
       *   !       IMPORTS:
       *   !         Work View imp_dialect iqq1_component (Transient,
       *   !         Optional, Import only)
       *   !           dialect_cd
+      *   !         Resolved by QQ1C0021 from the QQ1DIALT dialect-
+      *   !         configuration file and forwarded here into
+      *   !         dsd_dialect_code for IQQ1A031's message lookup.
       *   !         Work View imp_error iqq1_component (Transient,
       *   !         Optional, Import only)
       *   !           severity_code
